@@ -24,6 +24,25 @@
            select project2-data
                assign to "../../../data/project2-report.out"
                    organization is line sequential.
+
+           select store-master
+               assign to "../../../data/store-master.dat"
+                   organization is line sequential.
+
+           select audit-log
+               assign to "../../../data/audit-trail.dat"
+                   organization is line sequential
+                   file status is ws-audit-status.
+
+           select mtd-file
+               assign to "../../../data/datasplit-mtd-totals.dat"
+                   organization is line sequential
+                   file status is ws-mtd-status.
+
+           select batch-control
+               assign to "../../../data/batch-control.dat"
+                   organization is line sequential
+                   file status is ws-bc-status.
        data division.
        file section.
 
@@ -53,9 +72,138 @@
            data record is project2-rep
            record contains 105 characters.
        01 project2-rep                 pic x(105).
-       
+
+       fd store-master
+           data record is store-master-rec
+           record contains 40 characters.
+       01 store-master-rec.
+           05 sm-store-no              pic xx.
+           05 sm-store-name            pic x(20).
+           05 sm-active-flag           pic x.
+           05 sm-tax-rate               pic 9v9999.
+           05 sm-invoice-min           pic 9(06).
+           05 sm-invoice-max           pic 9(06).
+
+       fd audit-log
+           data record is audit-rec.
+       01 audit-rec.
+           05 au-program-name          pic x(20).
+           05 au-run-date              pic x(08).
+           05 au-run-time              pic x(08).
+           05 au-input-count           pic 9(07).
+           05 au-output-count          pic 9(07).
+           05 au-return-code           pic 9(03).
+
+       fd mtd-file
+           data record is mtd-file-rec
+           record contains 20 characters.
+       01 mtd-file-rec.
+           05 mtd-yymm                 pic 9(04).
+           05 mtd-record-count         pic 9(07).
+           05 mtd-amount               pic S9(07)v99.
+
+       fd batch-control
+           data record is batch-control-rec
+           record contains 16 characters.
+       01 batch-control-rec.
+           05 bc-record-count          pic 9(07).
+           05 bc-amount                pic 9(07)v99.
+
        working-storage section.
 
+       01 ws-audit-status               pic xx value spaces.
+       01 ws-mtd-status                 pic xx value spaces.
+       01 ws-bc-status                  pic xx value spaces.
+
+       01 ws-batch-control.
+           05 ws-expected-record-count pic 9(07) value 0.
+           05 ws-expected-amount       pic 9(07)v99 value 0.
+           05 ws-actual-record-count   pic 9(07) value 0.
+           05 ws-actual-amount         pic 9(07)v99 value 0.
+           05 ws-bc-status-flag        pic x(09) value spaces.
+
+       01 ws-today-yymmdd.
+           05 ws-today-yy               pic 99.
+           05 ws-today-mm               pic 99.
+           05 ws-today-dd               pic 99.
+
+       01 ws-today-yymm.
+           05 ws-today-yymm-yy          pic 99.
+           05 ws-today-yymm-mm          pic 99.
+
+       01 ws-store-count                pic 99 value 0.
+       01 store-table.
+           05 store-entry               occurs 1 to 20 times
+                                         depending on ws-store-count
+                                         indexed by store-idx.
+               10 st-store-no           pic xx.
+               10 st-store-name         pic x(20).
+               10 st-active-flag        pic x.
+               10 st-tax-rate           pic 9v9999.
+               10 st-invoice-min        pic 9(06).
+               10 st-invoice-max        pic 9(06).
+
+       01 store-totals.
+           05 store-totals-entry        occurs 1 to 20 times
+                                         depending on ws-store-count.
+               10 stt-sandl-amount      pic 9(6)v99 value 0.
+               10 stt-r-record          pic 999     value 0.
+               10 stt-r-amount          pic 9(6)v99 value 0.
+
+       01 ws-store-sub                  pic 99 value 0.
+       01 ws-idx-lookup                 pic 99 value 0.
+       01 ws-unmatched-store-count      pic 9(05) value 0.
+
+       01 pay-type-master-values.
+           05 filler                   pic xx value "CA".
+           05 filler                   pic xx value "CR".
+           05 filler                   pic xx value "DB".
+           05 filler                   pic xx value "GC".
+           05 filler                   pic xx value "MC".
+       01 pay-type-master redefines pay-type-master-values.
+           05 pt-code                  occurs 5 times
+                                        pic xx.
+
+       01 pay-type-counts.
+           05 pt-count                 occurs 5 times
+                                        pic 999 value 0.
+
+       01 pay-type-pct.
+           05 pt-pct                   occurs 5 times
+                                        pic 99v99 value 0.
+
+       01 ws-pt-idx                     pic 9 value 0.
+
+       01 store-sandl-line.
+           05 filler                   pic x(38)
+               value "Total transaction S&L amount of store ".
+           05 op-store-no              pic xx.
+           05 filler                   pic x(2)
+               value ": ".
+           05 filler                   pic x(04)
+               value spaces.
+           05 op-store-amount          pic $$$,$$9.99.
+
+       01 store-r-line.
+           05 filler                   pic x(38)
+               value "Total transaction R amount of store ".
+           05 op-r-store-no            pic xx.
+           05 filler                   pic x(2)
+               value ": ".
+           05 filler                   pic x(04)
+               value spaces.
+           05 op-r-store-amount        pic $$$,$$9.99.
+
+       01 store-r-rec-line.
+           05 filler                   pic x(38)
+               value "Total number of R record of store ".
+           05 op-r-rec-store-no        pic xx.
+           05 filler                   pic x(2)
+               value ": ".
+           05 filler                   pic x(08)
+               value spaces.
+           05 op-r-rec-store-count     pic zz9.
+
        01 team-title.
            05 filler                   pic x(07)
                value "GROUP-2".
@@ -129,68 +277,15 @@
            05 op-total-l-amount        pic $$$,$$9.99.
 
 
-       01 total-store-01.
-           05 filler                   pic x(45)
-               value "Total transaction S&L amount of store 01: ".
-           05 filler                   pic x(04)
-               value spaces.
-           05 op-total-store-01        pic $$$,$$9.99.
-
-       01 total-store-02.
-           05 filler                   pic x(45)
-               value "Total transaction S&L amount of store 02: ".
-           05 filler                   pic x(04)
-               value spaces.
-           05 op-total-store-02        pic $$$,$$9.99.
-
-       01 total-store-03.
-           05 filler                   pic x(45)
-               value "Total transaction S&L amount of store 03: ".
-           05 filler                   pic x(04)
-               value spaces.
-           05 op-total-store-03        pic $$$,$$9.99.
-
-       01 total-store-04.
-           05 filler                   pic x(45)
-               value "Total transaction S&L amount of store 04: ".
-           05 filler                   pic x(04)
-               value spaces.
-           05 op-total-store-04        pic $$$,$$9.99.
-
-       01 total-store-05.
-           05 filler                   pic x(45)
-               value "Total transaction S&L amount of store 05: ".
-           05 filler                   pic x(04)
-               value spaces.
-           05 op-total-store-05        pic $$$,$$9.99.
-
-       01 total-store-12.
-           05 filler                   pic x(45)
-               value "Total transaction S&L amount of store 12: ".
-           05 filler                   pic x(04)
-               value spaces.
-           05 op-total-store-12        pic $$$,$$9.99.
-
-       01 cal-per-type1.
-           05 filler                   pic x(50)
-               value "% number of transactions in Type CA: ".
-           05 filler                   pic x(04)
-               value spaces.
-           05 op-percent-type1         pic Z9.99.
-
-       01 cal-per-type2.
-           05 filler                   pic x(50)
-               value "% number of transactions in Type CR: ".
-           05 filler                   pic x(04)
-               value spaces.
-           05 op-percent-type2         pic z9.99.
-
-       01 cal-per-type3.
-           05 filler                   pic x(50)
-               value "% number of transactions in Type DB: ".
+       01 cal-per-type-line.
+           05 filler                   pic x(34)
+               value "% number of transactions in Type ".
+           05 op-per-type-code          pic xx.
+           05 filler                   pic x(02)
+               value ": ".
            05 filler                   pic x(04)
                value spaces.
-           05 op-percent-type3         pic z9.99.
+           05 op-percent-type          pic Z9.99.
 
        01 total-r-record.
            05 filler                   pic x(50)
@@ -206,96 +301,68 @@
                value spaces.
            05 op-total-r-amount        pic $$$,$$9.99.
 
-       01 total-r-store-01.
-           05 filler                   pic x(45)
-               value "Total transaction R amount of store 01: ".
-           05 filler                   pic x(04)
-               value spaces.
-           05 op-total-r-store-01      pic $$$,$$9.99.
-
-       01 total-r-store-02.
-           05 filler                   pic x(45)
-               value "Total transaction R amount of store 02: ".
-           05 filler                   pic x(04)
-               value spaces.
-           05 op-total-r-store-02      pic $$$,$$9.99.
-
-       01 total-r-store-03.
-           05 filler                   pic x(45)
-               value "Total transaction R amount of store 03: ".
-           05 filler                   pic x(04)
-               value spaces.
-           05 op-total-r-store-03      pic $$$,$$9.99.
-
-       01 total-r-store-04.
-           05 filler                   pic x(45)
-               value "Total transaction R amount of store 04: ".
-           05 filler                   pic x(04)
+       01 total-grand-amount.
+           05 filler                   pic x(40)
+               value "Total Grand Amount: ".
+           05 filler                   pic x(09)
                value spaces.
-           05 op-total-r-store-04      pic $$$,$$9.99.
+           05 op-total-grand-amount    pic $$,$$9.99-.
 
-       01 total-r-store-05.
-           05 filler                   pic x(45)
-               value "Total transaction R amount of store 05: ".
+       01 total-mtd-record-line.
+           05 filler                   pic x(33)
+               value "Month-to-Date Total Transactions:".
            05 filler                   pic x(04)
                value spaces.
-           05 op-total-r-store-05      pic $$$,$$9.99.
+           05 op-mtd-record-count      pic zzzzzz9.
 
-       01 total-r-store-12.
-           05 filler                   pic x(45)
-               value "Total transaction R amount of store 12: ".
+       01 total-mtd-amount-line.
+           05 filler                   pic x(27)
+               value "Month-to-Date Total Amount:".
            05 filler                   pic x(04)
                value spaces.
-           05 op-total-r-store-12      pic $$$,$$9.99.
+           05 op-mtd-amount            pic $$,$$$,$$9.99-.
 
-       01 total-r-rec-01.
-           05 filler                   pic x(45)
-               value "Total number of R record of store 01: ".
-           05 filler                   pic x(08)
-               value spaces.
-           05 op-total-r-rec-01        pic zz9.
+       01 batch-control-heading.
+           05 filler                   pic x(28)
+               value "BATCH CONTROL RECONCILIATION".
 
-       01 total-r-rec-02.
-           05 filler                   pic x(45)
-               value "Total number of R record of store 02: ".
-           05 filler                   pic x(08)
+       01 batch-control-expected-line.
+           05 filler                   pic x(19)
+               value "  Expected Records:".
+           05 filler                   pic x(02)
                value spaces.
-           05 op-total-r-rec-02        pic zz9.
-
-       01 total-r-rec-03.
-           05 filler                   pic x(45)
-               value "Total number of R record of store 03: ".
-           05 filler                   pic x(08)
+           05 op-bc-expected-record    pic zzzzzz9.
+           05 filler                   pic x(10)
+               value "   Amount:".
+           05 filler                   pic x(01)
                value spaces.
-           05 op-total-r-rec-03        pic zz9.
+           05 op-bc-expected-amount    pic $$$,$$$,$$9.99.
 
-       01 total-r-rec-04.
-           05 filler                   pic x(45)
-               value "Total number of R record of store 04: ".
-           05 filler                   pic x(08)
+       01 batch-control-actual-line.
+           05 filler                   pic x(17)
+               value "  Actual Records:".
+           05 filler                   pic x(04)
                value spaces.
-           05 op-total-r-rec-04        pic zz9.
-
-       01 total-r-rec-05.
-           05 filler                   pic x(45)
-               value "Total number of R record of store 05: ".
-           05 filler                   pic x(08)
+           05 op-bc-actual-record      pic zzzzzz9.
+           05 filler                   pic x(10)
+               value "   Amount:".
+           05 filler                   pic x(01)
                value spaces.
-           05 op-total-r-rec-05        pic zz9.
+           05 op-bc-actual-amount      pic $$$,$$$,$$9.99.
 
-       01 total-r-rec-12.
-           05 filler                   pic x(45)
-               value "Total number of R record of store 12: ".
-           05 filler                   pic x(08)
+       01 batch-control-status-line.
+           05 filler                   pic x(16)
+               value "  Batch Control:".
+           05 filler                   pic x(02)
                value spaces.
-           05 op-total-r-rec-12        pic zz9.
+           05 op-bc-status             pic x(09).
 
-       01 total-grand-amount.
-           05 filler                   pic x(40)
-               value "Total Grand Amount: ".
-           05 filler                   pic x(09)
+       01 unmatched-store-line.
+           05 filler                   pic x(30)
+               value "  Unmatched Store Number Recs:".
+           05 filler                   pic x(02)
                value spaces.
-           05 op-total-grand-amount    pic $$$,$$9.99.
+           05 op-unmatched-store-count pic zzzz9.
 
        01 ws-calc.
            05 ws-sandl-record          pic 999
@@ -309,59 +376,11 @@
                value 0.
            05 ws-l-amount              pic 9(5)v99
                value 0.
-           05 ws-s-store-1             pic 9(5)v99
-               value 0.
-           05 ws-s-store-2             pic 9(5)v99
-               value 0.
-           05 ws-s-store-3             pic 9(5)v99
-               value 0.
-           05 ws-s-store-4             pic 9(5)v99
-               value 0.
-           05 ws-s-store-5             pic 9(5)v99
-               value 0.
-           05 ws-s-store-12            pic 9(5)v99
-               value 0.
-           05 ws-s-type-1-count        pic 999
-               value 0.
-           05 ws-s-type-2-count        pic 999
-               value 0.
-           05 ws-s-type-3-count        pic 999
-               value 0.
-           05 ws-s-type-1              pic 99v99
-               value 0.
-           05 ws-s-type-2              pic 99v99
-               value 0.
-           05 ws-s-type-3              pic 99v99
-               value 0.
            05 ws-r-record              pic 999
                value 0.
            05 ws-r-amount              pic 9(5)v99
                value 0.
-           05 ws-r-store-1             pic 9(5)v99
-               value 0.
-           05 ws-r-store-2             pic 9(5)v99
-               value 0.
-           05 ws-r-store-3             pic 9(5)v99
-               value 0.
-           05 ws-r-store-4             pic 9(5)v99
-               value 0.
-           05 ws-r-store-5             pic 9(5)v99
-               value 0.
-           05 ws-r-store-12            pic 9(5)v99
-               value 0.
-           05 ws-r-record-01           pic 999
-               value 0.
-           05 ws-r-record-02           pic 999
-               value 0.
-           05 ws-r-record-03           pic 999
-               value 0.
-           05 ws-r-record-04           pic 999
-               value 0.
-           05 ws-r-record-05           pic 999
-               value 0.
-           05 ws-r-record-12           pic 999
-               value 0.
-           05 ws-grand-total           pic 9(5)v99
+           05 ws-grand-total           pic S9(5)v99
                value 0.
 
 
@@ -379,18 +398,30 @@
                        sandl-file,
                        project2-data.
 
+           perform 050-load-store-master.
+
            accept ws-date              from date.
            accept ws-time              from time.
+           accept ws-today-yymmdd      from date.
+
+           move ws-today-yy            to ws-today-yymm-yy.
+           move ws-today-mm            to ws-today-yymm-mm.
+
+           perform 060-load-mtd-totals.
+           perform 065-load-batch-control.
 
            read data-file
                at end
                  move 'N'              to ws-eof-flag.
-           
+
            perform 100-project2-report-heading.
 
            perform 200-data-process
                until ws-eof-flag = 'Y'.
 
+           perform 070-update-mtd-totals.
+           perform 075-reconcile-batch-control.
+
            perform 400-print-footer.
            
            close data-file,
@@ -403,8 +434,134 @@
 
            accept return-code.
 
+           perform 900-write-audit-record.
+
            goback.
 
+       900-write-audit-record.
+           open extend audit-log.
+           if ws-audit-status = "35"
+               open output audit-log
+               close audit-log
+               open extend audit-log
+           end-if.
+
+           move "DataSplitAndCount"      to au-program-name.
+           move ws-date                  to au-run-date.
+           move ws-time                  to au-run-time.
+           move ws-sandl-record          to au-input-count.
+           add ws-r-record                 to au-input-count.
+           move au-input-count           to au-output-count.
+           move return-code              to au-return-code.
+
+           write audit-rec.
+           close audit-log.
+
+       050-load-store-master.
+           open input store-master.
+
+           read store-master
+               at end
+                   continue.
+
+           perform until ws-eof-flag = 'Z'
+               if sm-store-no = spaces
+                   move 'Z'                to ws-eof-flag
+               else
+                   add 1                   to ws-store-count
+                   move sm-store-no        to st-store-no
+                                               (ws-store-count)
+                   move sm-store-name      to st-store-name
+                                               (ws-store-count)
+                   move sm-active-flag     to st-active-flag
+                                               (ws-store-count)
+                   move sm-tax-rate        to st-tax-rate
+                                               (ws-store-count)
+                   move sm-invoice-min     to st-invoice-min
+                                               (ws-store-count)
+                   move sm-invoice-max     to st-invoice-max
+                                               (ws-store-count)
+                   read store-master
+                       at end
+                           move 'Z'        to ws-eof-flag
+                   end-read
+               end-if
+           end-perform.
+
+           move 'N'                        to ws-eof-flag.
+           close store-master.
+
+       060-load-mtd-totals.
+           move 0                          to mtd-yymm.
+           move 0                          to mtd-record-count.
+           move 0                          to mtd-amount.
+
+           open input mtd-file.
+           if ws-mtd-status = "00"
+               read mtd-file
+                   at end
+                       continue
+               end-read
+           end-if.
+           close mtd-file.
+
+           if mtd-yymm not = ws-today-yymm
+               move 0                      to mtd-record-count
+               move 0                      to mtd-amount
+           end-if.
+
+       070-update-mtd-totals.
+           move ws-today-yymm              to mtd-yymm.
+           add ws-sandl-record             to mtd-record-count.
+           add ws-r-record                 to mtd-record-count.
+           add ws-grand-total              to mtd-amount.
+
+           open output mtd-file.
+           write mtd-file-rec.
+           close mtd-file.
+
+       065-load-batch-control.
+           move 0                          to ws-expected-record-count.
+           move 0                          to ws-expected-amount.
+
+           open input batch-control.
+           if ws-bc-status = "00"
+               read batch-control
+                   at end
+                       continue
+               end-read
+               move bc-record-count        to ws-expected-record-count
+               move bc-amount              to ws-expected-amount
+           end-if.
+           close batch-control.
+
+       075-reconcile-batch-control.
+           add ws-sandl-record             to ws-actual-record-count.
+           add ws-r-record                 to ws-actual-record-count.
+           add ws-sandl-amount             to ws-actual-amount.
+           add ws-r-amount                 to ws-actual-amount.
+
+           if ws-expected-record-count = ws-actual-record-count and
+              ws-expected-amount = ws-actual-amount
+               move "MATCH"                to ws-bc-status-flag
+           else
+               move "MISMATCH"             to ws-bc-status-flag
+           end-if.
+
+       330-find-store.
+           move 0                          to ws-store-sub.
+           perform varying ws-idx-lookup from 1 by 1
+                   until ws-idx-lookup > ws-store-count
+               if st-store-no (ws-idx-lookup) = in-store-no
+                   move ws-idx-lookup      to ws-store-sub
+                   exit perform
+               end-if
+           end-perform.
+           if ws-store-sub = 0
+               add 1                       to ws-unmatched-store-count
+               move 1                      to ws-store-sub
+           end-if.
+
        100-project2-report-heading.
            write project2-rep          from team-title.
            write project2-rep          from main-heading
@@ -444,67 +601,32 @@
                add in-trans-amount     to ws-l-amount
            end-if.
 
-           if in-store-no = "01" then
-               add in-trans-amount     to ws-s-store-1
-           else if in-store-no = "02" then
-               add in-trans-amount     to ws-s-store-2
-           else if in-store-no = "03" then
-               add in-trans-amount     to ws-s-store-3
-           else if in-store-no = "04" then
-               add in-trans-amount     to ws-s-store-4
-           else if in-store-no = "05" then
-               add in-trans-amount     to ws-s-store-5
-           else
-               add in-trans-amount to ws-s-store-12
-           end-if
-           end-if
-           end-if
-           end-if
-           end-if.
-
-           if in-pay-type = "CA" then
-               add 1                   to ws-s-type-1-count
-           else if in-pay-type = "CR" then
-               add 1                   to ws-s-type-2-count
-           else
-               add 1                   to ws-s-type-3-count
-           end-if
-           end-if.
+           perform 330-find-store.
+           add in-trans-amount     to stt-sandl-amount (ws-store-sub).
 
-           compute ws-s-type-1 rounded =
-                ( ws-s-type-1-count / ws-sandl-record ) * 100.
-           compute ws-s-type-2 rounded =
-                ( ws-s-type-2-count / ws-sandl-record ) * 100.
-           compute ws-s-type-3 rounded =
-                ( ws-s-type-3-count / ws-sandl-record ) * 100.
+           perform 315-tally-pay-type.
 
            write sandl-rep             from input-rec.
-       320-r-process.
 
+       315-tally-pay-type.
+           perform varying ws-pt-idx from 1 by 1
+                   until ws-pt-idx > 5
+               if pt-code (ws-pt-idx) = in-pay-type
+                   add 1               to pt-count (ws-pt-idx)
+                   exit perform
+               end-if
+           end-perform.
+
+           perform varying ws-pt-idx from 1 by 1
+                   until ws-pt-idx > 5
+               compute pt-pct (ws-pt-idx) rounded =
+                   ( pt-count (ws-pt-idx) / ws-sandl-record ) * 100
+           end-perform.
+       320-r-process.
 
-           if in-store-no = "01" then
-               add 1                   to ws-r-record-01
-               add in-trans-amount     to ws-r-store-1
-           else if in-store-no = "02" then
-               add 1                   to ws-r-record-02
-               add in-trans-amount     to ws-r-store-2
-           else if in-store-no = "03" then
-               add 1                   to ws-r-record-03
-               add in-trans-amount     to ws-r-store-3
-           else if in-store-no = "04" then
-               add 1                   to ws-r-record-04
-               add in-trans-amount     to ws-r-store-4
-           else if in-store-no = "05" then
-               add 1                   to ws-r-record-05
-               add in-trans-amount     to ws-r-store-5
-           else
-               add 1                   to ws-r-record-12
-               add in-trans-amount     to ws-r-store-12
-           end-if
-           end-if
-           end-if
-           end-if
-           end-if.
+           perform 330-find-store.
+           add 1                       to stt-r-record (ws-store-sub)
+           add in-trans-amount         to stt-r-amount (ws-store-sub).
            write return-rec            from input-rec.
 
        400-print-footer.
@@ -515,30 +637,9 @@
            move ws-s-amount            to op-total-s-amount.
            move ws-l-record            to op-total-l-record.
            move ws-l-amount            to op-total-l-amount.
-           move ws-s-store-1           to op-total-store-01.
-           move ws-s-store-2           to op-total-store-02.
-           move ws-s-store-3           to op-total-store-03.
-           move ws-s-store-4           to op-total-store-04.
-           move ws-s-store-5           to op-total-store-05.
-           move ws-s-store-12          to op-total-store-12.
            move ws-r-record            to op-total-r-record.
            move ws-r-amount            to op-total-r-amount.
-           move ws-r-store-1           to op-total-r-store-01.
-           move ws-r-store-2           to op-total-r-store-02.
-           move ws-r-store-3           to op-total-r-store-03.
-           move ws-r-store-4           to op-total-r-store-04.
-           move ws-r-store-5           to op-total-r-store-05.
-           move ws-r-store-12          to op-total-r-store-12.
-           move ws-r-record-01         to op-total-r-rec-01.
-           move ws-r-record-02         to op-total-r-rec-02.
-           move ws-r-record-03         to op-total-r-rec-03.
-           move ws-r-record-04         to op-total-r-rec-04.
-           move ws-r-record-05         to op-total-r-rec-05.
-           move ws-r-record-12         to op-total-r-rec-12.
-
-           move ws-s-type-1            to op-percent-type1.
-           move ws-s-type-2            to op-percent-type2.
-           move ws-s-type-3            to op-percent-type3.
+
            move ws-grand-total         to op-total-grand-amount.
            move spaces                 to project2-rep.
            write project2-rep          from total-sandl-amount
@@ -548,36 +649,84 @@
            write project2-rep          from total-s-amount.
            write project2-rep          from total-l-record.
            write project2-rep          from total-l-amount.
-           write project2-rep          from total-store-01
-               after advancing 2 lines.
-           write project2-rep          from total-store-02.
-           write project2-rep          from total-store-03.
-           write project2-rep          from total-store-04.
-           write project2-rep          from total-store-05.
-           write project2-rep          from total-store-12.
-           write project2-rep          from cal-per-type1
-               after advancing 2 lines.
-           write project2-rep          from cal-per-type2.
-           write project2-rep          from cal-per-type3.
+
+           move spaces                 to project2-rep.
+           write project2-rep          after advancing 2 lines.
+           perform varying ws-idx-lookup from 1 by 1
+                   until ws-idx-lookup > ws-store-count
+               move st-store-no (ws-idx-lookup)   to op-store-no
+               move stt-sandl-amount (ws-idx-lookup)
+                                                   to op-store-amount
+               write project2-rep      from store-sandl-line
+           end-perform.
+
+           perform varying ws-idx-lookup from 1 by 1
+                   until ws-idx-lookup > 5
+               move pt-code (ws-idx-lookup) to op-per-type-code
+               move pt-pct (ws-idx-lookup)  to op-percent-type
+               if ws-idx-lookup = 1
+                   write project2-rep  from cal-per-type-line
+                       after advancing 2 lines
+               else
+                   write project2-rep  from cal-per-type-line
+               end-if
+           end-perform.
+
            write project2-rep          from total-r-record
                after advancing 2 lines.
            write project2-rep          from total-r-amount.
-           write project2-rep          from total-r-store-01
-               after advancing 2 lines.
-           write project2-rep          from total-r-store-02.
-           write project2-rep          from total-r-store-03.
-           write project2-rep          from total-r-store-04.
-           write project2-rep          from total-r-store-05.
-           write project2-rep          from total-r-store-12.
-           write project2-rep          from total-r-rec-01
-               after advancing 2 lines.
-           write project2-rep          from total-r-rec-02.
-           write project2-rep          from total-r-rec-03.
-           write project2-rep          from total-r-rec-04.
-           write project2-rep          from total-r-rec-05.
-           write project2-rep          from total-r-rec-12.
+
+           move spaces                 to project2-rep.
+           write project2-rep          after advancing 2 lines.
+           perform varying ws-idx-lookup from 1 by 1
+                   until ws-idx-lookup > ws-store-count
+               move st-store-no (ws-idx-lookup)   to op-r-store-no
+               move stt-r-amount (ws-idx-lookup)  to op-r-store-amount
+               write project2-rep      from store-r-line
+           end-perform.
+
+           move spaces                 to project2-rep.
+           write project2-rep          after advancing 2 lines.
+           perform varying ws-idx-lookup from 1 by 1
+                   until ws-idx-lookup > ws-store-count
+               move st-store-no (ws-idx-lookup)
+                                              to op-r-rec-store-no
+               move stt-r-record (ws-idx-lookup)
+                                              to op-r-rec-store-count
+               write project2-rep      from store-r-rec-line
+           end-perform.
+
            write project2-rep          from total-grand-amount
            after advancing 2 lines.
 
+           move mtd-record-count       to op-mtd-record-count.
+           move mtd-amount             to op-mtd-amount.
+
+           move spaces                 to project2-rep.
+           write project2-rep          from total-mtd-record-line
+               after advancing 2 lines.
+           write project2-rep          from total-mtd-amount-line.
+
+           move ws-expected-record-count to op-bc-expected-record.
+           move ws-expected-amount       to op-bc-expected-amount.
+           move ws-actual-record-count   to op-bc-actual-record.
+           move ws-actual-amount         to op-bc-actual-amount.
+           move ws-bc-status-flag        to op-bc-status.
+
+           move spaces                 to project2-rep.
+           write project2-rep          from batch-control-heading
+               after advancing 2 lines.
+           write project2-rep          from batch-control-expected-line
+               after advancing 1 line.
+           write project2-rep          from batch-control-actual-line.
+           write project2-rep          from batch-control-status-line.
+
+           if ws-unmatched-store-count > 0
+               move ws-unmatched-store-count
+                                          to op-unmatched-store-count
+               write project2-rep        from unmatched-store-line
+                   after advancing 1 line
+           end-if.
+
 
        end program DataSplitAndCount.
