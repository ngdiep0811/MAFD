@@ -23,6 +23,37 @@
            select error-data
                assign to "../../../data/error-report.out"
                    organization is line sequential.
+
+           select store-master
+               assign to "../../../data/store-master.dat"
+                   organization is line sequential.
+
+           select invoice-history
+               assign to "../../../data/invoice-history.dat"
+                   organization is indexed
+                   access mode is dynamic
+                   record key is ih-invoice-no
+                   file status is ws-ih-status.
+
+           select checkpoint-file
+               assign to "../../../data/edits-checkpoint.dat"
+                   organization is line sequential
+                   file status is ws-checkpoint-status.
+
+           select audit-log
+               assign to "../../../data/audit-trail.dat"
+                   organization is line sequential
+                   file status is ws-audit-status.
+
+           select batch-control
+               assign to "../../../data/batch-control.dat"
+                   organization is line sequential.
+
+           select resubmit-data
+               assign to "../../../data/resubmit.dat"
+                   organization is line sequential
+                   file status is ws-resubmit-status.
+
        data division.
        file section.
 
@@ -37,10 +68,8 @@
            05  in-trans-amount         pic 9(05)v99.
            05  in-pay-type             pic xx.
                88 payment-type-valid
-                  value 'CA','CR','DB'.
+                  value 'CA','CR','DB','GC','MC'.
            05  in-store-no             pic xx.
-               88 store-number-valid
-                   value '01','02','03','04','05','12'.
            05 in-invoice-number.           
                10 invoice-char         pic xx.
                10 invoice-char-r redefines
@@ -71,9 +100,84 @@
            data record is error-rep
            record contains 78 characters.
        01 error-rep                    pic x(78).
-       
+
+       fd store-master
+           data record is store-master-rec
+           record contains 40 characters.
+       01 store-master-rec.
+           05 sm-store-no              pic xx.
+           05 sm-store-name            pic x(20).
+           05 sm-active-flag           pic x.
+           05 sm-tax-rate               pic 9v9999.
+           05 sm-invoice-min           pic 9(06).
+           05 sm-invoice-max           pic 9(06).
+
+       fd invoice-history
+           data record is invoice-history-rec.
+       01 invoice-history-rec.
+           05 ih-invoice-no            pic x(09).
+
+       fd checkpoint-file
+           data record is checkpoint-rec
+           record contains 41 characters.
+       01 checkpoint-rec.
+           05 ck-total-counter         pic 9(09).
+           05 ck-valid-counter         pic 9(07).
+           05 ck-invalid-counter       pic 9(07).
+           05 ck-total-amount          pic 9(07)v99.
+           05 ck-valid-amount          pic 9(07)v99.
+
+       fd audit-log
+           data record is audit-rec.
+       01 audit-rec.
+           05 au-program-name          pic x(20).
+           05 au-run-date              pic x(08).
+           05 au-run-time              pic x(08).
+           05 au-input-count           pic 9(07).
+           05 au-output-count          pic 9(07).
+           05 au-return-code           pic 9(03).
+
+       fd batch-control
+           data record is batch-control-rec
+           record contains 16 characters.
+       01 batch-control-rec.
+           05 bc-record-count          pic 9(07).
+           05 bc-amount                pic 9(07)v99.
+
+       fd resubmit-data
+           data record is resubmit-in-rec
+           record contains 36 characters.
+       01 resubmit-in-rec              pic x(36).
+
        working-storage section.
 
+       01 ws-ih-status                  pic xx value spaces.
+       01 ws-checkpoint-status          pic xx value spaces.
+       01 ws-checkpoint-count           pic 9(09) value 0.
+       01 ws-audit-status               pic xx value spaces.
+       01 ws-resubmit-status            pic xx value spaces.
+
+       01 ws-store-count                pic 99 value 0.
+       01 store-table.
+           05 store-entry               occurs 1 to 20 times
+                                         depending on ws-store-count
+                                         indexed by store-idx.
+               10 st-store-no           pic xx.
+               10 st-store-name         pic x(20).
+               10 st-active-flag        pic x.
+               10 st-tax-rate           pic 9v9999.
+               10 st-invoice-min        pic 9(06).
+               10 st-invoice-max        pic 9(06).
+       01 ws-store-found-flag           pic x value 'N'.
+           88 store-found                value 'Y'.
+
+       01 ws-pending-count              pic 9(04) value 0.
+       01 pending-invoice-table.
+           05 pending-invoice-entry     occurs 1 to 9999 times
+                                         depending on ws-pending-count.
+               10 pnd-invoice-no        pic x(09).
+       01 ws-pending-sub                pic 9(04) value 0.
+
        01 team-title.
            05 filler                   pic x(07)
                value "GROUP-2".
@@ -138,12 +242,43 @@
                value "Invalid Invoice Number".
            05 err-sku-code             pic x(16)
                value "Invalid SKU Code".
+           05 err-duplicate-invoice    pic x(24)
+               value "Duplicate Invoice Number".
+
+       01 error-type-counts.
+           05 cnt-trans-code           pic 9(05) value 0.
+           05 cnt-trans-amount         pic 9(05) value 0.
+           05 cnt-pay-type             pic 9(05) value 0.
+           05 cnt-store-no             pic 9(05) value 0.
+           05 cnt-invoice-no           pic 9(05) value 0.
+           05 cnt-sku-code             pic 9(05) value 0.
+           05 cnt-duplicate-invoice    pic 9(05) value 0.
+
+       01 error-freq-heading.
+           05 filler                   pic x(31)
+               value "ERROR TYPE FREQUENCY BREAKDOWN".
+
+       01 error-freq-line.
+           05 op-freq-description      pic x(26).
+           05 filler                   pic x(10)
+               value spaces.
+           05 op-freq-count            pic zzzz9.
 
        01 constants.
            05 cnst-invoice-min-value   pic 9(06)
                value 100000.
            05 cnst-invoice-max-value   pic 9(06)
                value 900000.
+           05 cnst-reject-pct-threshold pic 999
+               value 25.
+           05 cnst-reject-min-sample   pic 9(03)
+               value 10.
+           05 cnst-checkpoint-interval pic 9(05)
+               value 100.
+
+       01 abort-message-line.
+           05 filler                   pic x(78)
+               value "RUN ABORTED - reject rate exceeded threshold".
 
        
        01 total-record-footer.
@@ -167,54 +302,271 @@
                value spaces.
            05 op-invalid-rec-counter   pic zz9.
 
+       01 total-amount-footer.
+           05 filler                   pic x(20)
+               value "Total Amount In   = ".
+           05 op-total-amount          pic $$$,$$9.99.
+
        01 ws-calc-variable.
            05 ws-description           pic x(26).
 
        01 flags.
            05 ws-eof-flag              pic x value 'N'.
+           05 ws-abort-flag            pic x value 'N'.
+               88 run-aborted              value 'Y'.
+           05 ws-resubmit-eof-flag     pic x value 'N'.
+           05 ws-pending-dup-flag      pic x value 'N'.
+               88 pending-duplicate        value 'Y'.
+
+       01 ws-reject-pct                pic 999 value 0.
 
        01 counters.
-          05 ws-total-counter          pic 9(03) value 0.
+          05 ws-total-counter          pic 9(09) value 0.
           05 ws-error-counter          pic 9(03) value 0.
-          05 ws-valid-counter          pic 9(03) value 0.
-          05 ws-invalid-counter        pic 9(03) value 0.
-         
+          05 ws-valid-counter          pic 9(07) value 0.
+          05 ws-invalid-counter        pic 9(07) value 0.
+          05 ws-total-amount           pic 9(07)v99 value 0.
+          05 ws-valid-amount           pic 9(07)v99 value 0.
+
+       01 ws-skip-ctr                   pic 9(09) value 0.
+
        procedure division.
 
        000-Main.
 
+           perform 055-load-checkpoint.
+
            open input data-file.
 
-           open output invalid-data,
-                       valid-file,
-                       error-data.
+           if ws-checkpoint-count > 0
+               open extend invalid-data,
+                           valid-file,
+                           error-data
+           else
+               open output invalid-data,
+                           valid-file,
+                           error-data
+           end-if.
+
+           perform 050-load-store-master.
+           perform 060-open-invoice-history.
+
+           move ws-checkpoint-count     to ws-total-counter.
 
            accept ws-date              from date.
            accept ws-time              from time.
 
-           read data-file
-               at end
-                 move 'N'              to ws-eof-flag.
-           
-           perform 100-error-report-heading.
+           perform 065-skip-to-checkpoint.
+
+           if ws-eof-flag not = 'Y'
+               read data-file
+                   at end
+                     move 'N'          to ws-eof-flag
+               end-read
+           end-if.
+
+           if ws-checkpoint-count = 0
+               perform 100-error-report-heading
+           end-if.
 
            perform 200-data-process
                until ws-eof-flag = 'Y'.
 
+           if not run-aborted
+               perform 250-process-resubmit
+           end-if.
+
+           if not run-aborted
+               perform 325-flush-pending-invoices
+           end-if.
+
            perform 400-print-footer.
-           
+
+           if not run-aborted
+               perform 240-reset-checkpoint
+           end-if.
+
            close data-file,
                  invalid-data,
                  valid-file,
-                 error-data.
-           
-           display "End of Edits Program."
-           display "Press Enter to continue.."
+                 error-data,
+                 invoice-history.
 
-           accept return-code.
+           if run-aborted
+               display abort-message-line
+               move 16                 to return-code
+           else
+               display "End of Edits Program."
+               display "Press Enter to continue.."
+               accept return-code
+           end-if.
+
+           perform 900-write-audit-record.
 
            goback.
 
+       900-write-audit-record.
+           open extend audit-log.
+           if ws-audit-status = "35"
+               open output audit-log
+               close audit-log
+               open extend audit-log
+           end-if.
+
+           move "Edits"                    to au-program-name.
+           move ws-date                    to au-run-date.
+           move ws-time                    to au-run-time.
+           move ws-total-counter           to au-input-count.
+           move ws-valid-counter           to au-output-count.
+           move return-code                to au-return-code.
+
+           write audit-rec.
+           close audit-log.
+
+       055-load-checkpoint.
+           move 0                          to ws-checkpoint-count.
+           open input checkpoint-file.
+           if ws-checkpoint-status = "00"
+               read checkpoint-file
+                   at end
+                       continue
+                   not at end
+                       move ck-total-counter   to ws-checkpoint-count
+                       move ck-valid-counter   to ws-valid-counter
+                       move ck-invalid-counter to ws-invalid-counter
+                       move ck-total-amount    to ws-total-amount
+                       move ck-valid-amount    to ws-valid-amount
+               end-read
+               close checkpoint-file
+           end-if.
+
+       065-skip-to-checkpoint.
+           perform varying ws-skip-ctr from 1 by 1
+                   until ws-skip-ctr > ws-checkpoint-count
+               read data-file
+                   at end
+                       move 'Y'            to ws-eof-flag
+                       exit perform
+               end-read
+           end-perform.
+
+       230-write-checkpoint.
+           perform 325-flush-pending-invoices.
+           open output checkpoint-file.
+           move ws-total-counter           to ck-total-counter.
+           move ws-valid-counter           to ck-valid-counter.
+           move ws-invalid-counter         to ck-invalid-counter.
+           move ws-total-amount            to ck-total-amount.
+           move ws-valid-amount            to ck-valid-amount.
+           write checkpoint-rec.
+           close checkpoint-file.
+
+       240-reset-checkpoint.
+           open output checkpoint-file.
+           move 0                          to ck-total-counter.
+           move 0                          to ck-valid-counter.
+           move 0                          to ck-invalid-counter.
+           move 0                          to ck-total-amount.
+           move 0                          to ck-valid-amount.
+           write checkpoint-rec.
+           close checkpoint-file.
+
+       050-load-store-master.
+           open input store-master.
+
+           read store-master
+               at end
+                   continue.
+
+           perform until ws-eof-flag = 'Z'
+               if sm-store-no = spaces
+                   move 'Z'                to ws-eof-flag
+               else
+                   add 1                   to ws-store-count
+                   move sm-store-no        to st-store-no
+                                               (ws-store-count)
+                   move sm-store-name      to st-store-name
+                                               (ws-store-count)
+                   move sm-active-flag     to st-active-flag
+                                               (ws-store-count)
+                   move sm-tax-rate        to st-tax-rate
+                                               (ws-store-count)
+                   move sm-invoice-min     to st-invoice-min
+                                               (ws-store-count)
+                   move sm-invoice-max     to st-invoice-max
+                                               (ws-store-count)
+                   read store-master
+                       at end
+                           move 'Z'        to ws-eof-flag
+                   end-read
+               end-if
+           end-perform.
+
+           move 'N'                        to ws-eof-flag.
+           close store-master.
+
+       060-open-invoice-history.
+           open i-o invoice-history.
+           if ws-ih-status = "35"
+               open output invoice-history
+               close invoice-history
+               open i-o invoice-history
+           end-if.
+
+       320-check-duplicate-invoice.
+           move in-invoice-number          to ih-invoice-no.
+
+           move 'N'                        to ws-pending-dup-flag.
+           perform varying ws-pending-sub from 1 by 1
+                   until ws-pending-sub > ws-pending-count
+               if pnd-invoice-no (ws-pending-sub) = ih-invoice-no
+                   move 'Y'                to ws-pending-dup-flag
+                   exit perform
+               end-if
+           end-perform.
+
+           if pending-duplicate
+               add 1                       to ws-error-counter
+               add 1                       to cnt-duplicate-invoice
+               move err-duplicate-invoice  to ws-description
+           else
+               read invoice-history
+                   key is ih-invoice-no
+                   invalid key
+                       add 1                to ws-pending-count
+                       move ih-invoice-no   to pnd-invoice-no
+                                               (ws-pending-count)
+                   not invalid key
+                       add 1                to ws-error-counter
+                       add 1                to cnt-duplicate-invoice
+                       move err-duplicate-invoice
+                                            to ws-description
+               end-read
+           end-if.
+
+       325-flush-pending-invoices.
+           perform varying ws-pending-sub from 1 by 1
+                   until ws-pending-sub > ws-pending-count
+               move pnd-invoice-no (ws-pending-sub)
+                                           to ih-invoice-no
+               write invoice-history-rec
+           end-perform.
+           move 0                          to ws-pending-count.
+
+       310-validate-store-no.
+           move 'N'                        to ws-store-found-flag.
+           set store-idx                   to 1.
+           search store-entry
+               at end
+                   move 'N'                to ws-store-found-flag
+               when st-store-no (store-idx) = in-store-no
+                   if st-active-flag (store-idx) = 'Y'
+                       move 'Y'            to ws-store-found-flag
+                   else
+                       move 'N'            to ws-store-found-flag
+                   end-if
+           end-search.
+
        100-error-report-heading.
            write error-rep             from team-title.
            write error-rep             from main-heading
@@ -232,69 +584,139 @@
            move spaces                 to ws-description.
 
            perform 300-edit-process.
-      
-           read data-file
-               at end
-                 move 'Y'              to ws-eof-flag.
 
+           if function mod (ws-total-counter, cnst-checkpoint-interval)
+                   = 0
+               perform 230-write-checkpoint
+           end-if.
+
+           perform 210-check-reject-rate.
+
+           if not run-aborted
+               read data-file
+                   at end
+                     move 'Y'          to ws-eof-flag
+               end-read
+           end-if.
+
+       210-check-reject-rate.
+           if ws-total-counter >= cnst-reject-min-sample
+               compute ws-reject-pct =
+                   (ws-invalid-counter * 100) / ws-total-counter
+               if ws-reject-pct > cnst-reject-pct-threshold
+                   move 'Y'            to ws-abort-flag
+                   move 'Y'            to ws-eof-flag
+               end-if
+           end-if.
+
+       250-process-resubmit.
+           open input resubmit-data.
+           if ws-resubmit-status = "00"
+               move 'N'                    to ws-resubmit-eof-flag
+               read resubmit-data
+                   at end
+                       move 'Y'             to ws-resubmit-eof-flag
+               end-read
+               perform until ws-resubmit-eof-flag = 'Y'
+                   move resubmit-in-rec     to input-rec
+                   add 1                    to ws-total-counter
+                   move 0                   to ws-error-counter
+                   move spaces              to ws-description
+                   perform 300-edit-process
+                   read resubmit-data
+                       at end
+                           move 'Y'         to ws-resubmit-eof-flag
+                   end-read
+               end-perform
+               close resubmit-data
+               open output resubmit-data
+               close resubmit-data
+           end-if.
 
        300-edit-process.
 
            if not trans-code-valid
                add 1                   to ws-error-counter
+               add 1                   to cnt-trans-code
                move err-trans-code     to ws-description
            end-if.
 
            if in-trans-amount is not numeric
                add 1                   to ws-error-counter
+               add 1                   to cnt-trans-amount
                move err-trans-amount   to ws-description
+           else
+               add in-trans-amount     to ws-total-amount
            end-if.
 
            if not payment-type-valid
                add 1                   to ws-error-counter
+               add 1                   to cnt-pay-type
                move err-pay-type       to ws-description
            end-if.
 
-           if not store-number-valid
+           perform 310-validate-store-no.
+           if not store-found
                add 1                   to ws-error-counter
+               add 1                   to cnt-store-no
                move err-store-no       to ws-description
            end-if.
 
            if not invoice-fir-valid or not invoice-sec-valid
                add 1                   to ws-error-counter
+               add 1                   to cnt-invoice-no
                move err-invoice-no     to ws-description
            end-if.
 
            if invoice-fir-char
                is equal                to invoice-sec-char
                add 1                   to ws-error-counter
+               add 1                   to cnt-invoice-no
                move err-invoice-no     to ws-description
            end-if.
 
            if invoice-no is not numeric
                add 1                   to ws-error-counter
+               add 1                   to cnt-invoice-no
                move err-invoice-no     to ws-description
            end-if.
 
            if not invoice-sym-valid
                add 1                   to ws-error-counter
+               add 1                   to cnt-invoice-no
                move err-invoice-no     to ws-description
            end-if.
 
-           if invoice-no > cnst-invoice-max-value or
-              invoice-no < cnst-invoice-min-value
-               add 1                   to ws-error-counter
-               move err-invoice-no     to ws-description
+           if store-found
+               if invoice-no > st-invoice-max (store-idx) or
+                  invoice-no < st-invoice-min (store-idx)
+                   add 1               to ws-error-counter
+                   add 1               to cnt-invoice-no
+                   move err-invoice-no to ws-description
+               end-if
+           else
+               if invoice-no > cnst-invoice-max-value or
+                  invoice-no < cnst-invoice-min-value
+                   add 1               to ws-error-counter
+                   add 1               to cnt-invoice-no
+                   move err-invoice-no to ws-description
+               end-if
            end-if.
 
            if in-sku-code is equal to spaces
                add 1                   to ws-error-counter
+               add 1                   to cnt-sku-code
                move err-sku-code       to ws-description
            end-if.
-       
+
+           if ws-error-counter = 0
+               perform 320-check-duplicate-invoice
+           end-if.
+
            if ws-error-counter = 0
                write valid-rep         from input-rec
                add 1                   to ws-valid-counter
+               add in-trans-amount     to ws-valid-amount
            else
                add 1                   to ws-invalid-counter
                move in-invoice-number  to op-invoice-number
@@ -310,11 +732,51 @@
            move ws-total-counter       to op-total-counter.
            move ws-valid-counter       to op-valid-rec-counter.
            move ws-invalid-counter     to op-invalid-rec-counter.
-      
+           move ws-total-amount        to op-total-amount.
+
            move spaces                 to error-rep.
            write error-rep             from total-record-footer
                after advancing 2 lines.
            write error-rep             from valid-record-footer.
            write error-rep             from invalid-record-footer.
+           write error-rep             from total-amount-footer.
+
+           move spaces                 to error-rep.
+           write error-rep             from error-freq-heading
+               after advancing 2 lines.
+
+           move err-trans-code         to op-freq-description.
+           move cnt-trans-code         to op-freq-count.
+           write error-rep             from error-freq-line.
+
+           move err-trans-amount       to op-freq-description.
+           move cnt-trans-amount       to op-freq-count.
+           write error-rep             from error-freq-line.
+
+           move err-pay-type           to op-freq-description.
+           move cnt-pay-type           to op-freq-count.
+           write error-rep             from error-freq-line.
+
+           move err-store-no           to op-freq-description.
+           move cnt-store-no           to op-freq-count.
+           write error-rep             from error-freq-line.
+
+           move err-invoice-no         to op-freq-description.
+           move cnt-invoice-no         to op-freq-count.
+           write error-rep             from error-freq-line.
+
+           move err-sku-code           to op-freq-description.
+           move cnt-sku-code           to op-freq-count.
+           write error-rep             from error-freq-line.
+
+           move err-duplicate-invoice  to op-freq-description.
+           move cnt-duplicate-invoice  to op-freq-count.
+           write error-rep             from error-freq-line.
+
+           move ws-valid-counter       to bc-record-count.
+           move ws-valid-amount        to bc-amount.
+           open output batch-control.
+           write batch-control-rec.
+           close batch-control.
 
        end program Edits.
