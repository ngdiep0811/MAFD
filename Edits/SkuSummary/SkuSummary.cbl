@@ -0,0 +1,296 @@
+       identification division.
+       program-id. SkuSummary.
+       author. Ngoc Diep Nguyen.
+       date-written. 20-May-2020.
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+           select data-file
+               assign to "../../../data/validData.dat"
+                   organization is line sequential.
+
+           select output-file
+               assign to "../../../data/sku-summary.out"
+                   organization is line sequential.
+
+           select audit-log
+               assign to "../../../data/audit-trail.dat"
+                   organization is line sequential
+                   file status is ws-audit-status.
+
+       data division.
+       file section.
+
+       fd data-file
+           data record is input-rec
+           record contains 36 characters.
+
+       01 input-rec.
+           05 in-trans-code            pic x.
+           05 in-trans-amount          pic 9(05)v99.
+           05 in-pay-type              pic xx.
+           05 in-store-no              pic xx.
+           05 in-invoice-number        pic x(09).
+           05 in-sku-code              pic x(15).
+
+       fd output-file
+           data record is output-line
+           record contains 122 characters.
+       01 output-line                  pic x(122).
+
+       fd audit-log
+           data record is audit-rec.
+       01 audit-rec.
+           05 au-program-name          pic x(20).
+           05 au-run-date              pic x(08).
+           05 au-run-time              pic x(08).
+           05 au-input-count           pic 9(07).
+           05 au-output-count          pic 9(07).
+           05 au-return-code           pic 9(03).
+
+       working-storage section.
+
+       01 ws-audit-status               pic xx value spaces.
+
+       01 ws-sku-count                  pic 9(4) value 0.
+       01 sku-table.
+           05 sku-entry                 occurs 1 to 9999 times
+                                         depending on ws-sku-count.
+               10 sku-code              pic x(15).
+               10 sku-txn-count         pic 9(05) value 0.
+               10 sku-amount            pic s9(07)v99 value 0.
+
+       01 ws-sku-sub                    pic 9(4) value 0.
+       01 ws-idx-lookup                 pic 9(4) value 0.
+
+       01 ws-temp-sku-entry.
+           05 tmp-sku-code              pic x(15).
+           05 tmp-sku-txn-count         pic 9(05).
+           05 tmp-sku-amount            pic s9(07)v99.
+
+       01 ws-signed-amount              pic s9(05)v99 value 0.
+
+       01 ws-sort-i                     pic 9(4) value 0.
+       01 ws-sort-j                     pic 9(4) value 0.
+       01 ws-sort-j-1                   pic 9(4) value 0.
+
+       01 team-title.
+           05 filler                   pic x(07)
+               value "GROUP-2".
+           05 filler                   pic x(34)
+               value spaces.
+           05 filler                   pic x(05)
+               value "Date:".
+           05 filler                   pic x(01)
+               value spaces.
+           05 ws-date                  pic x9/99/99.
+           05 filler                   pic x(09)
+               value spaces.
+           05 filler                   pic x(05)
+               value "Time:".
+           05 filler                   pic x(01)
+               value spaces.
+           05 ws-time                  pic x9/99/99.
+
+       01 main-heading.
+           05 filler                   pic x(23)
+               value spaces.
+           05 filler                   pic x(21)
+               value "GROUP PROJECT - MFD-3".
+
+       01 title-heading.
+           05 filler                   pic x(30)
+               value spaces.
+           05 filler                   pic x(24)
+               value "SKU SALES SUMMARY REPORT".
+
+       01 detail-heading.
+           10 filler                   pic x(15)
+               value "SKU CODE".
+           10 filler                   pic x(10)
+               value spaces.
+           10 filler                   pic x(17)
+               value "TRANSACTION COUNT".
+           10 filler                   pic x(08)
+               value spaces.
+           10 filler                   pic x(12)
+               value "TOTAL AMOUNT".
+
+       01 detail-line.
+           05 op-sku-code               pic x(15).
+           05 filler                   pic x(10)
+               value spaces.
+           05 op-sku-txn-count          pic zzzz9.
+           05 filler                   pic x(12)
+               value spaces.
+           05 op-sku-amount             pic $$$,$$9.99-.
+
+       01 total-sku-count-line.
+           05 filler                   pic x(25)
+               value "Total Distinct SKUs   = ".
+           05 op-total-sku-count        pic zzzz9.
+
+       01 total-txn-count-line.
+           05 filler                   pic x(25)
+               value "Total Transactions    = ".
+           05 op-total-txn-count        pic zzzz9.
+
+       01 total-amount-line.
+           05 filler                   pic x(25)
+               value "Total Sales Amount    = ".
+           05 op-total-amount           pic $$$,$$9.99-.
+
+       01 flags.
+           05 ws-eof-flag              pic x value 'N'.
+
+       01 counters.
+           05 ws-record-count          pic 9(07) value 0.
+           05 ws-total-txn-count       pic 9(07) value 0.
+           05 ws-total-amount          pic s9(07)v99 value 0.
+
+       procedure division.
+
+       000-Main.
+
+           open input data-file.
+           open output output-file.
+
+           accept ws-date              from date.
+           accept ws-time              from time.
+
+           read data-file
+               at end
+                   move 'Y'            to ws-eof-flag.
+
+           perform 200-process-records
+               until ws-eof-flag = 'Y'.
+
+           close data-file.
+
+           perform 250-sort-sku-table.
+
+           perform 100-report-heading.
+           perform 300-print-detail.
+           perform 400-print-footer.
+
+           close output-file.
+
+           display "End of SKU Summary Program."
+           display "Press Enter to continue.."
+
+           accept return-code.
+
+           perform 900-write-audit-record.
+
+           goback.
+
+       100-report-heading.
+           write output-line           from team-title.
+           write output-line           from main-heading.
+           write output-line           from title-heading
+               after advancing 2 lines.
+           write output-line           from detail-heading
+               after advancing 2 lines.
+
+       200-process-records.
+           add 1                       to ws-record-count.
+           add 1                       to ws-total-txn-count.
+
+           if in-trans-code = 'R'
+               compute ws-signed-amount = 0 - in-trans-amount
+           else
+               move in-trans-amount    to ws-signed-amount
+           end-if.
+
+           add ws-signed-amount        to ws-total-amount.
+
+           perform 210-find-or-add-sku.
+           add 1                       to sku-txn-count (ws-sku-sub).
+           add ws-signed-amount        to sku-amount (ws-sku-sub).
+
+           read data-file
+               at end
+                   move 'Y'            to ws-eof-flag.
+
+       210-find-or-add-sku.
+           move 0                      to ws-sku-sub.
+           perform varying ws-idx-lookup from 1 by 1
+                   until ws-idx-lookup > ws-sku-count
+               if sku-code (ws-idx-lookup) = in-sku-code
+                   move ws-idx-lookup  to ws-sku-sub
+                   exit perform
+               end-if
+           end-perform.
+
+           if ws-sku-sub = 0
+               add 1                   to ws-sku-count
+               move in-sku-code        to sku-code (ws-sku-count)
+               move 0                  to sku-txn-count (ws-sku-count)
+               move 0                  to sku-amount (ws-sku-count)
+               move ws-sku-count       to ws-sku-sub
+           end-if.
+
+       250-sort-sku-table.
+           perform varying ws-sort-i from 2 by 1
+                   until ws-sort-i > ws-sku-count
+               move sku-entry (ws-sort-i) to ws-temp-sku-entry
+               move ws-sort-i           to ws-sort-j
+
+               perform until ws-sort-j <= 1
+                   compute ws-sort-j-1 = ws-sort-j - 1
+                   if sku-code (ws-sort-j-1) <= tmp-sku-code
+                       exit perform
+                   end-if
+                   move sku-entry (ws-sort-j-1)
+                                        to sku-entry (ws-sort-j)
+                   move ws-sort-j-1     to ws-sort-j
+               end-perform
+
+               move ws-temp-sku-entry   to sku-entry (ws-sort-j)
+           end-perform.
+
+       300-print-detail.
+           perform varying ws-idx-lookup from 1 by 1
+                   until ws-idx-lookup > ws-sku-count
+               move sku-code (ws-idx-lookup)
+                                       to op-sku-code
+               move sku-txn-count (ws-idx-lookup)
+                                       to op-sku-txn-count
+               move sku-amount (ws-idx-lookup)
+                                       to op-sku-amount
+               write output-line       from detail-line
+           end-perform.
+
+       400-print-footer.
+           move ws-sku-count           to op-total-sku-count.
+           move ws-total-txn-count     to op-total-txn-count.
+           move ws-total-amount        to op-total-amount.
+
+           move spaces                 to output-line.
+           write output-line           from total-sku-count-line
+               after advancing 2 lines.
+           write output-line           from total-txn-count-line.
+           write output-line           from total-amount-line.
+
+       900-write-audit-record.
+           open extend audit-log.
+           if ws-audit-status = "35"
+               open output audit-log
+               close audit-log
+               open extend audit-log
+           end-if.
+
+           move "SkuSummary"               to au-program-name.
+           move ws-date                    to au-run-date.
+           move ws-time                    to au-run-time.
+           move ws-record-count            to au-input-count.
+           move ws-sku-count               to au-output-count.
+           move return-code                to au-return-code.
+
+           write audit-rec.
+           close audit-log.
+
+       end program SkuSummary.
