@@ -0,0 +1,268 @@
+       identification division.
+       program-id. Corrections.
+       author. Ngoc Diep Nguyen.
+       date-written. 14-April-2020.
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+           select invalid-data
+               assign to "../../../data/invalidData.out"
+                   organization is line sequential.
+
+           select error-data
+               assign to "../../../data/error-report.out"
+                   organization is line sequential.
+
+           select resubmit-file
+               assign to "../../../data/resubmit.dat"
+                   organization is line sequential.
+
+           select audit-log
+               assign to "../../../data/audit-trail.dat"
+                   organization is line sequential
+                   file status is ws-audit-status.
+
+       data division.
+       file section.
+
+       fd invalid-data
+           data record is invalid-rec
+           record contains 36 characters.
+
+       01 invalid-rec.
+           05 iv-trans-code            pic x.
+           05 iv-trans-amount          pic 9(05)v99.
+           05 iv-pay-type              pic xx.
+           05 iv-store-no              pic xx.
+           05 iv-invoice-number        pic x(09).
+           05 iv-sku-code              pic x(15).
+
+       fd error-data
+           data record is error-rep
+           record contains 78 characters.
+       01 error-rep.
+           05 el-invoice-no            pic x(09).
+           05 filler                   pic x(15).
+           05 el-description           pic x(26).
+           05 filler                   pic x(14).
+           05 el-error-counter         pic x(02).
+           05 filler                   pic x(12).
+
+       fd resubmit-file
+           data record is resubmit-rec
+           record contains 36 characters.
+       01 resubmit-rec                 pic x(36).
+
+       fd audit-log
+           data record is audit-rec.
+       01 audit-rec.
+           05 au-program-name          pic x(20).
+           05 au-run-date              pic x(08).
+           05 au-run-time              pic x(08).
+           05 au-input-count           pic 9(07).
+           05 au-output-count          pic 9(07).
+           05 au-return-code           pic 9(03).
+
+       working-storage section.
+
+       01 ws-audit-status               pic xx value spaces.
+       01 ws-date                       pic x9/99/99.
+       01 ws-time                       pic x9/99/99.
+
+       01 ws-err-count                 pic 9(04) value 0.
+       01 error-table.
+           05 error-entry               occurs 1 to 9999 times
+                                         depending on ws-err-count.
+               10 et-invoice-no        pic x(09).
+               10 et-description       pic x(26).
+
+       01 ws-idx-lookup                pic 9(04) value 0.
+       01 ws-found-description         pic x(26) value spaces.
+
+       01 flags.
+           05 ws-invalid-eof-flag      pic x value 'N'.
+           05 ws-error-eof-flag        pic x value 'N'.
+
+       01 counters.
+           05 ws-corrected-counter     pic 999 value 0.
+           05 ws-skipped-counter       pic 999 value 0.
+
+       01 ws-reply                     pic x.
+
+       01 ws-new-trans-code            pic x.
+       01 ws-new-trans-amount          pic 9(05)v99.
+       01 ws-new-trans-amount-in       pic x(07).
+       01 ws-new-pay-type              pic xx.
+       01 ws-new-store-no              pic xx.
+       01 ws-new-invoice-number        pic x(09).
+       01 ws-new-sku-code              pic x(15).
+
+       procedure division.
+
+       000-Main.
+
+           open input invalid-data, error-data.
+           open extend resubmit-file.
+
+           accept ws-date              from date.
+           accept ws-time              from time.
+
+           perform 100-load-error-table.
+
+           close error-data.
+
+           read invalid-data
+               at end
+                   move 'Y'            to ws-invalid-eof-flag.
+
+           perform 200-process-record
+               until ws-invalid-eof-flag = 'Y'.
+
+           close invalid-data, resubmit-file.
+
+           display "Corrections complete.".
+           display "Records resubmitted: " ws-corrected-counter.
+           display "Records left rejected: " ws-skipped-counter.
+
+           accept return-code.
+
+           perform 900-write-audit-record.
+
+           goback.
+
+       900-write-audit-record.
+           open extend audit-log.
+           if ws-audit-status = "35"
+               open output audit-log
+               close audit-log
+               open extend audit-log
+           end-if.
+
+           move "Corrections"              to au-program-name.
+           move ws-date                    to au-run-date.
+           move ws-time                    to au-run-time.
+           move ws-corrected-counter       to au-input-count.
+           move ws-corrected-counter       to au-output-count.
+           move return-code                to au-return-code.
+
+           write audit-rec.
+           close audit-log.
+
+       100-load-error-table.
+           read error-data
+               at end
+                   move 'Y'            to ws-error-eof-flag.
+
+           perform until ws-error-eof-flag = 'Y'
+               if  el-error-counter (2:1) is numeric
+                   add 1               to ws-err-count
+                   move el-invoice-no  to et-invoice-no
+                                          (ws-err-count)
+                   move el-description to et-description
+                                          (ws-err-count)
+               end-if
+               read error-data
+                   at end
+                       move 'Y'        to ws-error-eof-flag
+               end-read
+           end-perform.
+
+       210-find-error-description.
+           move spaces                 to ws-found-description.
+           perform varying ws-idx-lookup from 1 by 1
+                   until ws-idx-lookup > ws-err-count
+               if et-invoice-no (ws-idx-lookup) = iv-invoice-number
+                   move et-description (ws-idx-lookup)
+                                       to ws-found-description
+                   exit perform
+               end-if
+           end-perform.
+
+       200-process-record.
+           perform 210-find-error-description.
+
+           display "----------------------------------------".
+           display "Invoice Number : " iv-invoice-number.
+           display "Trans Code     : " iv-trans-code.
+           display "Trans Amount   : " iv-trans-amount.
+           display "Pay Type       : " iv-pay-type.
+           display "Store No       : " iv-store-no.
+           display "SKU Code       : " iv-sku-code.
+           display "Error Reason   : " ws-found-description.
+           display "Correct and resubmit this record? (Y/N) ".
+
+           accept ws-reply.
+
+           if ws-reply = 'Y' or ws-reply = 'y'
+               perform 220-capture-corrections
+               write resubmit-rec
+               add 1                   to ws-corrected-counter
+           else
+               add 1                   to ws-skipped-counter
+           end-if.
+
+           read invalid-data
+               at end
+                   move 'Y'            to ws-invalid-eof-flag.
+
+       220-capture-corrections.
+           move iv-trans-code          to ws-new-trans-code.
+           move iv-trans-amount        to ws-new-trans-amount.
+           move iv-pay-type            to ws-new-pay-type.
+           move iv-store-no            to ws-new-store-no.
+           move iv-invoice-number      to ws-new-invoice-number.
+           move iv-sku-code            to ws-new-sku-code.
+
+           display "New Trans Code (blank = keep): ".
+           accept ws-new-trans-code.
+           if ws-new-trans-code = spaces
+               move iv-trans-code      to ws-new-trans-code
+           end-if.
+
+           display "New Trans Amount (blank = keep): ".
+           accept ws-new-trans-amount-in.
+           if ws-new-trans-amount-in = spaces
+               move iv-trans-amount    to ws-new-trans-amount
+           else
+               move ws-new-trans-amount-in
+                                       to ws-new-trans-amount
+           end-if.
+
+           display "New Pay Type (blank = keep): ".
+           accept ws-new-pay-type.
+           if ws-new-pay-type = spaces
+               move iv-pay-type        to ws-new-pay-type
+           end-if.
+
+           display "New Store No (blank = keep): ".
+           accept ws-new-store-no.
+           if ws-new-store-no = spaces
+               move iv-store-no        to ws-new-store-no
+           end-if.
+
+           display "New Invoice Number (blank = keep): ".
+           accept ws-new-invoice-number.
+           if ws-new-invoice-number = spaces
+               move iv-invoice-number  to ws-new-invoice-number
+           end-if.
+
+           display "New SKU Code (blank = keep): ".
+           accept ws-new-sku-code.
+           if ws-new-sku-code = spaces
+               move iv-sku-code        to ws-new-sku-code
+           end-if.
+
+           move spaces                 to resubmit-rec.
+           string ws-new-trans-code     delimited by size
+                  ws-new-trans-amount   delimited by size
+                  ws-new-pay-type       delimited by size
+                  ws-new-store-no       delimited by size
+                  ws-new-invoice-number delimited by size
+                  ws-new-sku-code       delimited by size
+                  into resubmit-rec
+           end-string.
+
+       end program Corrections.
