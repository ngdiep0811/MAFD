@@ -16,6 +16,24 @@
                assign to "../../../data/sales-report.out"
                   organization is line sequential.
 
+           select csv-file
+               assign to "../../../data/sales-report.csv"
+                  organization is line sequential.
+
+           select store-master
+               assign to "../../../data/store-master.dat"
+                   organization is line sequential.
+
+           select audit-log
+               assign to "../../../data/audit-trail.dat"
+                   organization is line sequential
+                   file status is ws-audit-status.
+
+           select mtd-file
+               assign to "../../../data/sales-mtd-totals.dat"
+                   organization is line sequential
+                   file status is ws-mtd-status.
+
        data division.
        file section.
 
@@ -36,8 +54,152 @@
            record contains 122 characters.
        01 output-line                  pic x(122).
 
+       fd csv-file
+           data record is csv-line.
+       01 csv-line                     pic x(100).
+
+       01 csv-numeric-fields.
+           05 csv-amount               pic zzzz9.99.
+           05 csv-tax                  pic zzzz9.99.
+
+       fd store-master
+           data record is store-master-rec
+           record contains 40 characters.
+       01 store-master-rec.
+           05 sm-store-no              pic xx.
+           05 sm-store-name            pic x(20).
+           05 sm-active-flag           pic x.
+           05 sm-tax-rate               pic 9v9999.
+           05 sm-invoice-min           pic 9(06).
+           05 sm-invoice-max           pic 9(06).
+
+       fd audit-log
+           data record is audit-rec
+           record contains 53 characters.
+       01 audit-rec.
+           05 au-program-name          pic x(20).
+           05 au-run-date              pic x(08).
+           05 au-run-time              pic x(08).
+           05 au-input-count           pic 9(07).
+           05 au-output-count          pic 9(07).
+           05 au-return-code           pic 9(03).
+
+       fd mtd-file
+           data record is mtd-file-rec
+           record contains 20 characters.
+       01 mtd-file-rec.
+           05 mtd-yymm                 pic 9(04).
+           05 mtd-record-count         pic 9(07).
+           05 mtd-amount               pic 9(07)v99.
+
        working-storage section.
 
+       01 ws-audit-status               pic xx.
+       01 ws-mtd-status                 pic xx value spaces.
+
+       01 ws-today-yymmdd.
+           05 ws-today-yy               pic 99.
+           05 ws-today-mm               pic 99.
+           05 ws-today-dd               pic 99.
+
+       01 ws-today-yymm.
+           05 ws-today-yymm-yy          pic 99.
+           05 ws-today-yymm-mm          pic 99.
+
+       01 ws-store-count                pic 99 value 0.
+       01 store-table.
+           05 store-entry               occurs 1 to 20 times
+                                         depending on ws-store-count
+                                         indexed by store-idx.
+               10 st-store-no           pic xx.
+               10 st-store-name         pic x(20).
+               10 st-active-flag        pic x.
+               10 st-tax-rate           pic 9v9999.
+               10 st-invoice-min        pic 9(06).
+               10 st-invoice-max        pic 9(06).
+
+       01 store-totals.
+           05 store-totals-entry        occurs 1 to 20 times
+                                         depending on ws-store-count.
+               10 stt-amount            pic 9(06)v99 value 0.
+
+       01 ws-store-sub                  pic 99 value 0.
+       01 ws-idx-lookup                 pic 99 value 0.
+       01 ws-unmatched-store-count      pic 9(05) value 0.
+
+       01 ws-detail-count               pic 9(4) value 0.
+       01 detail-table.
+           05 detail-entry               occurs 1 to 9999 times
+                                          depending on ws-detail-count.
+               10 det-trans-code        pic x.
+               10 det-trans-amount      pic 9(05)v99.
+               10 det-pay-type          pic xx.
+               10 det-store-no          pic xx.
+               10 det-invoice-number    pic x(09).
+               10 det-sku-code          pic x(15).
+               10 det-tax-owing         pic 9(05)v99.
+
+       01 ws-temp-entry.
+           05 tmp-trans-code            pic x.
+           05 tmp-trans-amount          pic 9(05)v99.
+           05 tmp-pay-type              pic xx.
+           05 tmp-store-no              pic xx.
+           05 tmp-invoice-number        pic x(09).
+           05 tmp-sku-code              pic x(15).
+           05 tmp-tax-owing             pic 9(05)v99.
+
+       01 ws-rec-idx                    pic 9(4) value 0.
+       01 ws-sort-i                     pic 9(4) value 0.
+       01 ws-sort-j                     pic 9(4) value 0.
+       01 ws-sort-j-1                   pic 9(4) value 0.
+
+       01 ws-subtotal-store-no          pic xx value spaces.
+       01 ws-subtotal-amount            pic 9(07)v99 value 0.
+
+       01 csv-header-line              pic x(60)
+           value "TRANS,AMOUNT,PAYTYPE,STORE,INVOICE,SKU,TAX".
+
+       01 store-subtotal-line.
+           05 filler                   pic x(10)
+               value "  SUBTOTAL".
+           05 filler                   pic x(11)
+               value " for Store ".
+           05 op-subtotal-store-no     pic xx.
+           05 filler                   pic x(02)
+               value ": ".
+           05 filler                   pic x(30)
+               value spaces.
+           05 op-subtotal-amount       pic $$$,$$9.99.
+
+       01 pay-type-master-values.
+           05 filler                   pic xx value "CA".
+           05 filler                   pic xx value "CR".
+           05 filler                   pic xx value "DB".
+           05 filler                   pic xx value "GC".
+           05 filler                   pic xx value "MC".
+       01 pay-type-master redefines pay-type-master-values.
+           05 pt-code                  occurs 5 times
+                                        pic xx.
+
+       01 pay-type-counts.
+           05 pt-count                 occurs 5 times
+                                        pic 999 value 0.
+
+       01 pay-type-pct.
+           05 pt-pct                   occurs 5 times
+                                        pic 99v99 value 0.
+
+       01 ws-pt-idx                     pic 9 value 0.
+
+       01 store-rank.
+           05 rank-entry                 occurs 1 to 20 times
+                                          depending on ws-store-count.
+               10 rank-store-sub         pic 99.
+
+       01 ws-rank-i                     pic 99 value 0.
+       01 ws-rank-j                     pic 99 value 0.
+       01 ws-rank-tmp                   pic 99 value 0.
+
        01 team-title.
            05 filler                   pic x(07)
                value "GROUP-2".
@@ -201,48 +363,25 @@
                value spaces.
            05 op-total-l-amount        pic $$$,$$9.99.
 
-       01 cal-type1-quantity.
-           05 filler                   pic x(37)
-               value "Total number of Type CA transactions: ".
-           05 filler                   pic x(17)
-               value spaces.
-           05 op-type1-total           pic Z9.99.
-
-       01 cal-type2-quantity.
-           05 filler                   pic x(37)
-               value "Total number of Type CR transactions: ".
-           05 filler                   pic x(17)
-               value spaces.
-           05 op-type2-total           pic Z9.99.
-
-       01 cal-type3-quantity.
-           05 filler                   pic x(37)
-               value "Total number of Type DB transactions: ".
+       01 cal-type-quantity-line.
+           05 filler                   pic x(21)
+               value "Total number of Type ".
+           05 op-type-code              pic xx.
+           05 filler                   pic x(16)
+               value " transactions: ".
            05 filler                   pic x(17)
                value spaces.
-           05 op-type3-total           pic Z9.99.
-
-
-       01 cal-per-type1.
-           05 filler                   pic x(50)
-               value "% number of transactions in Type CA: ".
-           05 filler                   pic x(04)
-               value spaces.
-           05 op-percent-type1         pic Z9.99.
-
-       01 cal-per-type2.
-           05 filler                   pic x(50)
-               value "% number of transactions in Type CR: ".
-           05 filler                   pic x(04)
-               value spaces.
-           05 op-percent-type2         pic z9.99.
+           05 op-type-total            pic Z9.99.
 
-       01 cal-per-type3.
-           05 filler                   pic x(50)
-               value "% number of transactions in Type DB: ".
+       01 cal-per-type-line.
+           05 filler                   pic x(34)
+               value "% number of transactions in Type ".
+           05 op-per-type-code          pic xx.
+           05 filler                   pic x(02)
+               value ": ".
            05 filler                   pic x(04)
                value spaces.
-           05 op-percent-type3         pic z9.99.
+           05 op-percent-type          pic Z9.99.
 
        01 total-tax-owing-line.
            05 filler                   pic x(16)
@@ -251,6 +390,20 @@
                value spaces.
            05 op-total-tax-owing       pic $z,zz9.99.
 
+       01 total-mtd-record-line.
+           05 filler                   pic x(31)
+               value "Month-to-Date S&L Transactions:".
+           05 filler                   pic x(04)
+               value spaces.
+           05 op-mtd-record-count      pic zzzzzz9.
+
+       01 total-mtd-amount-line.
+           05 filler                   pic x(25)
+               value "Month-to-Date S&L Amount:".
+           05 filler                   pic x(04)
+               value spaces.
+           05 op-mtd-amount            pic $$$,$$$,$$9.99.
+
        01 min-store-amount.
            05 filler                   pic x(32)
                value "Store Lowest Transaction Amount: ".
@@ -265,6 +418,32 @@
                value spaces.
            05 op-st-max-amount         pic $$,$$9.99.
 
+       01 unmatched-store-line.
+           05 filler                   pic x(29)
+               value "Unmatched Store Number Recs: ".
+           05 filler                   pic x(02)
+               value spaces.
+           05 op-unmatched-store-count pic zzzz9.
+
+       01 store-rank-heading.
+           05 filler                   pic x(40)
+               value "STORE S&L RANKING (HIGHEST TO LOWEST)".
+           05 filler                   pic x(82)
+               value spaces.
+
+       01 store-rank-line.
+           05 filler                   pic x(07)
+               value "  Rank ".
+           05 op-rank-no               pic z9.
+           05 filler                   pic x(11)
+               value " -- Store ".
+           05 op-rank-store-no         pic xx.
+           05 filler                   pic x(2)
+               value ": ".
+           05 filler                   pic x(04)
+               value spaces.
+           05 op-rank-amount           pic $$$,$$9.99.
+
        01 ws-counters.
            05 ws-line-counter          pic 99.
            05 ws-page-counter          pic 99 value 1.
@@ -286,30 +465,6 @@
                value 0.
            05 ws-l-amount              pic 9(5)v99
                value 0.
-           05 ws-s-type-1-count        pic 999
-               value 0.
-           05 ws-s-type-2-count        pic 999
-               value 0.
-           05 ws-s-type-3-count        pic 999
-               value 0.
-           05 ws-s-type-1              pic 99v99
-               value 0.
-           05 ws-s-type-2              pic 99v99
-               value 0.
-           05 ws-s-type-3              pic 99v99
-               value 0.
-           05 ws-st1-amount            pic 9(06)v99
-               value 0.
-           05 ws-st2-amount            pic 9(06)v99
-               value 0.
-           05 ws-st3-amount            pic 9(06)v99
-               value 0.
-           05 ws-st4-amount            pic 9(06)v99
-               value 0.
-           05 ws-st5-amount            pic 9(06)v99
-               value 0.
-           05 ws-st12-amount           pic 9(06)v99
-               value 0.
            05 ws-st-min-amount         pic 9(06)v99
                value 1.
            05 ws-st-max-amount         pic 9(06)v99
@@ -325,35 +480,182 @@
 
            open input data-file.
            open output output-file.
+           open output csv-file.
+
+           write csv-line              from csv-header-line.
+
+           perform 050-load-store-master.
 
            accept ws-date              from date.
            accept ws-time              from time.
+           accept ws-today-yymmdd      from date.
+
+           move ws-today-yy            to ws-today-yymm-yy.
+           move ws-today-mm            to ws-today-yymm-mm.
+
+           perform 060-load-mtd-totals.
 
            read data-file
                at end
                   move 'Y'             to ws-eof-flag.
-           
+
+           perform 150-load-detail-table
+               until ws-eof-flag = 'Y'.
+
+           close data-file.
+
+           perform 350-sort-detail-table.
+
            perform 100-report-heading.
 
+           move 1                      to ws-rec-idx.
 
            perform 200-page-divide
-               until ws-eof-flag = 'Y'.
+               until ws-rec-idx > ws-detail-count.
+
+           perform 070-update-mtd-totals.
 
            perform 500-print-footer.
-      
-           close data-file, output-file.
+
+           close output-file, csv-file.
            
            display "End of S and L Processing Program."
            display "Press Enter to continue.."
 
            accept return-code.
 
+           perform 900-write-audit-record.
+
            goback.
 
+       050-load-store-master.
+           open input store-master.
+
+           read store-master
+               at end
+                   continue.
+
+           perform until ws-eof-flag = 'Z'
+               if sm-store-no = spaces
+                   move 'Z'                to ws-eof-flag
+               else
+                   add 1                   to ws-store-count
+                   move sm-store-no        to st-store-no
+                                               (ws-store-count)
+                   move sm-store-name      to st-store-name
+                                               (ws-store-count)
+                   move sm-active-flag     to st-active-flag
+                                               (ws-store-count)
+                   move sm-tax-rate        to st-tax-rate
+                                               (ws-store-count)
+                   move sm-invoice-min     to st-invoice-min
+                                               (ws-store-count)
+                   move sm-invoice-max     to st-invoice-max
+                                               (ws-store-count)
+                   read store-master
+                       at end
+                           move 'Z'        to ws-eof-flag
+                   end-read
+               end-if
+           end-perform.
+
+           move 'N'                        to ws-eof-flag.
+           close store-master.
+
+       060-load-mtd-totals.
+           move 0                          to mtd-yymm.
+           move 0                          to mtd-record-count.
+           move 0                          to mtd-amount.
+
+           open input mtd-file.
+           if ws-mtd-status = "00"
+               read mtd-file
+                   at end
+                       continue
+               end-read
+           end-if.
+           close mtd-file.
+
+           if mtd-yymm not = ws-today-yymm
+               move 0                      to mtd-record-count
+               move 0                      to mtd-amount
+           end-if.
+
+       070-update-mtd-totals.
+           move ws-today-yymm              to mtd-yymm.
+           add ws-sandl-record             to mtd-record-count.
+           add ws-sandl-amount             to mtd-amount.
+
+           open output mtd-file.
+           write mtd-file-rec.
+           close mtd-file.
+
+       330-find-store.
+           move 0                          to ws-store-sub.
+           perform varying ws-idx-lookup from 1 by 1
+                   until ws-idx-lookup > ws-store-count
+               if st-store-no (ws-idx-lookup) = in-store-no
+                   move ws-idx-lookup      to ws-store-sub
+                   exit perform
+               end-if
+           end-perform.
+           if ws-store-sub = 0
+               add 1                       to ws-unmatched-store-count
+               move 1                      to ws-store-sub
+           end-if.
+
        100-report-heading.
            write output-line           from team-title.
            write output-line           from main-heading.
 
+       150-load-detail-table.
+           add 1                       to ws-detail-count.
+
+           perform 330-find-store.
+           compute ws-tax-owing rounded =
+               in-trans-amount * st-tax-rate (ws-store-sub).
+           add ws-tax-owing            to ws-total-tax.
+
+           move in-trans-code          to det-trans-code
+                                           (ws-detail-count).
+           move in-trans-amount        to det-trans-amount
+                                           (ws-detail-count).
+           move in-pay-type            to det-pay-type
+                                           (ws-detail-count).
+           move in-store-no            to det-store-no
+                                           (ws-detail-count).
+           move in-invoice-number      to det-invoice-number
+                                           (ws-detail-count).
+           move in-sku-code            to det-sku-code
+                                           (ws-detail-count).
+           move ws-tax-owing           to det-tax-owing
+                                           (ws-detail-count).
+
+           perform 400-sandl-records.
+
+           read data-file
+               at end
+                   move 'Y'            to ws-eof-flag.
+
+       350-sort-detail-table.
+           perform varying ws-sort-i from 2 by 1
+                   until ws-sort-i > ws-detail-count
+               move detail-entry (ws-sort-i) to ws-temp-entry
+               move ws-sort-i           to ws-sort-j
+
+               perform until ws-sort-j <= 1
+                   compute ws-sort-j-1 = ws-sort-j - 1
+                   if det-store-no (ws-sort-j-1) <= tmp-store-no
+                       exit perform
+                   end-if
+                   move detail-entry (ws-sort-j-1)
+                                        to detail-entry (ws-sort-j)
+                   move ws-sort-j-1     to ws-sort-j
+               end-perform
+
+               move ws-temp-entry       to detail-entry (ws-sort-j)
+           end-perform.
+
        200-page-divide.
            write output-line           from title-heading
                after advancing 2 lines.
@@ -362,33 +664,79 @@
            write output-line           from report-heading-line2.
 
            perform 300-process-records
-           
+
                varying ws-line-counter from 1 by 1
                    until ws-line-counter > 20
-                       or ws-eof-flag = 'Y'.
+                       or ws-rec-idx > ws-detail-count.
            add 1                       to ws-page-counter.
            move ws-page-counter        to op-page-counter.
-           
-       300-process-records.
-           compute ws-tax-owing rounded = in-trans-amount * 13/100.
-           add ws-tax-owing            to ws-total-tax.
 
-           perform 400-sandl-records.
+       300-process-records.
+           if ws-subtotal-store-no not = spaces
+                   and det-store-no (ws-rec-idx) not =
+                       ws-subtotal-store-no
+               perform 340-write-store-subtotal
+               move 0                  to ws-subtotal-amount
+           end-if.
+           move det-store-no (ws-rec-idx)
+                                       to ws-subtotal-store-no.
+           add det-trans-amount (ws-rec-idx)
+                                       to ws-subtotal-amount.
+
+           move det-trans-code (ws-rec-idx)
+                                       to op-tr-code.
+           move det-trans-amount (ws-rec-idx)
+                                       to op-tr-amount.
+           move det-pay-type (ws-rec-idx)
+                                       to op-pay-type.
+           move det-store-no (ws-rec-idx)
+                                       to op-store-no.
+           move det-invoice-number (ws-rec-idx)
+                                       to op-inv-number.
+           move det-sku-code (ws-rec-idx)
+                                       to op-sku-code.
+           move det-tax-owing (ws-rec-idx)
+                                       to op-tax-owing.
 
-           move in-trans-code          to op-tr-code.
-           move in-trans-amount        to op-tr-amount.
-           move in-pay-type            to op-pay-type.
-           move in-store-no            to op-store-no.
-           move in-invoice-number      to op-inv-number.
-           move in-sku-code            to op-sku-code
-           move ws-tax-owing           to op-tax-owing.
-           
            write output-line           from rec-line
                after advancing 1 line.
 
-           read data-file
-               at end
-                   move 'Y'            to ws-eof-flag.
+           perform 345-write-csv-row.
+
+           add 1                       to ws-rec-idx.
+
+           if ws-rec-idx > ws-detail-count
+               perform 340-write-store-subtotal
+           end-if.
+
+       345-write-csv-row.
+           move spaces                 to csv-line.
+           move det-trans-amount (ws-rec-idx)  to csv-amount.
+           move det-tax-owing (ws-rec-idx)     to csv-tax.
+           string
+               det-trans-code (ws-rec-idx)   delimited by size
+               ","                           delimited by size
+               function trim(csv-amount)     delimited by size
+               ","                           delimited by size
+               det-pay-type (ws-rec-idx)     delimited by size
+               ","                           delimited by size
+               det-store-no (ws-rec-idx)     delimited by size
+               ","                           delimited by size
+               function trim(det-invoice-number (ws-rec-idx))
+                                             delimited by size
+               ","                           delimited by size
+               function trim(det-sku-code (ws-rec-idx))
+                                             delimited by size
+               ","                           delimited by size
+               function trim(csv-tax)        delimited by size
+               into csv-line
+           end-string.
+           write csv-line.
+
+       340-write-store-subtotal.
+           move ws-subtotal-store-no   to op-subtotal-store-no.
+           move ws-subtotal-amount     to op-subtotal-amount.
+           write output-line           from store-subtotal-line.
 
        400-sandl-records.
            add 1                       to ws-sandl-record
@@ -405,89 +753,44 @@
                add in-trans-amount     to ws-l-amount
            end-if.
 
-           if in-store-no = "01" then
-               move in-trans-amount    to ws-st1-amount
-           else if in-store-no = "02"  then
-               move in-trans-amount    to ws-st2-amount
-           else if in-store-no = "03"  then
-               move in-trans-amount    to ws-st3-amount
-           else if in-store-no = "04"  then
-               move in-trans-amount    to ws-st4-amount
-           else if in-store-no = "05"  then
-               move in-trans-amount    to ws-st5-amount
-           else
-               move in-trans-amount    to ws-st12-amount
-           end-if
-           end-if
-           end-if
-           end-if
-           end-if.
-      
-           if ws-st1-amount is greater than ws-max-tmp-amount
-               move ws-st1-amount      to ws-max-tmp-amount
-           end-if.
-
-           if ws-st2-amount is greater than ws-max-tmp-amount
-               move ws-st2-amount      to ws-max-tmp-amount
-           end-if.
-
-           if ws-st3-amount is greater than ws-max-tmp-amount
-               move ws-st3-amount      to ws-max-tmp-amount
-           end-if.
-
-           if ws-st4-amount is greater than ws-max-tmp-amount
-               move ws-st4-amount      to ws-max-tmp-amount
-           end-if.
-
-           if ws-st5-amount is greater than ws-max-tmp-amount
-               move ws-st5-amount      to ws-max-tmp-amount
-           end-if.
-
-           if ws-st12-amount is greater than ws-max-tmp-amount
-               move ws-st12-amount     to ws-max-tmp-amount
-           end-if.
+           add in-trans-amount         to stt-amount (ws-store-sub).
+
+           move stt-amount (1)         to ws-max-tmp-amount.
+           move stt-amount (1)         to ws-min-tmp-amount.
+
+           perform varying ws-idx-lookup from 1 by 1
+                   until ws-idx-lookup > ws-store-count
+               if stt-amount (ws-idx-lookup)
+                       is greater than ws-max-tmp-amount
+                   move stt-amount (ws-idx-lookup)
+                                       to ws-max-tmp-amount
+               end-if
+               if stt-amount (ws-idx-lookup)
+                       is less than ws-min-tmp-amount
+                   move stt-amount (ws-idx-lookup)
+                                       to ws-min-tmp-amount
+               end-if
+           end-perform.
 
            move ws-max-tmp-amount      to ws-st-max-amount.
-
-           move ws-st1-amount          to ws-min-tmp-amount.
-
-           if ws-st2-amount is less than ws-min-tmp-amount
-               move ws-st2-amount      to ws-min-tmp-amount
-           end-if.
-
-           if ws-st3-amount is less than ws-min-tmp-amount
-               move ws-st3-amount      to ws-min-tmp-amount
-           end-if.
-
-           if ws-st4-amount is less than ws-min-tmp-amount
-               move ws-st4-amount      to ws-min-tmp-amount
-           end-if.
-           
-           if ws-st5-amount is less than ws-min-tmp-amount
-               move ws-st5-amount      to ws-min-tmp-amount
-           end-if.
-
-           if ws-st12-amount is less than ws-min-tmp-amount
-               move ws-st12-amount      to ws-min-tmp-amount
-           end-if.
-      
            move ws-min-tmp-amount      to ws-st-min-amount.
 
-           if in-pay-type = "CA" then
-               add 1                   to ws-s-type-1-count
-           else if in-pay-type = "CR" then
-               add 1                   to ws-s-type-2-count
-           else
-               add 1                   to ws-s-type-3-count
-           end-if
-           end-if.
+           perform 420-tally-pay-type.
+
+       420-tally-pay-type.
+           perform varying ws-pt-idx from 1 by 1
+                   until ws-pt-idx > 5
+               if pt-code (ws-pt-idx) = in-pay-type
+                   add 1               to pt-count (ws-pt-idx)
+                   exit perform
+               end-if
+           end-perform.
 
-           compute ws-s-type-1 rounded =
-                ( ws-s-type-1-count / ws-sandl-record ) * 100.
-           compute ws-s-type-2 rounded =
-                ( ws-s-type-2-count / ws-sandl-record ) * 100.
-           compute ws-s-type-3 rounded =
-                ( ws-s-type-3-count / ws-sandl-record ) * 100.
+           perform varying ws-pt-idx from 1 by 1
+                   until ws-pt-idx > 5
+               compute pt-pct (ws-pt-idx) rounded =
+                   ( pt-count (ws-pt-idx) / ws-sandl-record ) * 100
+           end-perform.
 
        500-print-footer.
            move ws-sandl-record        to op-total-sandl-record.
@@ -496,15 +799,6 @@
            move ws-s-amount            to op-total-s-amount.
            move ws-l-record            to op-total-l-record.
            move ws-l-amount            to op-total-l-amount.
-           move ws-s-type-1            to op-percent-type1.
-           move ws-s-type-2            to op-percent-type2.
-           move ws-s-type-3            to op-percent-type3.
-           move ws-s-type-1-count      to op-type1-total.
-           move ws-s-type-2-count      to op-type2-total.
-           move ws-s-type-3-count      to op-type3-total.
-           move ws-s-type-1            to op-percent-type1.
-           move ws-s-type-2            to op-percent-type2.
-           move ws-s-type-3            to op-percent-type3.
            move ws-total-tax           to op-total-tax-owing.
            move ws-st-max-amount       to op-st-max-amount.
            move ws-st-min-amount       to op-st-min-amount.
@@ -524,25 +818,107 @@
            
 
            move spaces                 to output-line.
-           write output-line           from cal-type1-quantity
-               after advancing 2 lines.
-           write output-line           from cal-type2-quantity.
-           write output-line           from cal-type3-quantity
+           perform varying ws-pt-idx from 1 by 1
+                   until ws-pt-idx > 5
+               move pt-code (ws-pt-idx) to op-type-code
+               move pt-count (ws-pt-idx)
+                                       to op-type-total
+               if ws-pt-idx = 1
+                   write output-line   from cal-type-quantity-line
+                       after advancing 2 lines
+               else
+                   write output-line   from cal-type-quantity-line
+               end-if
+           end-perform.
 
            move spaces                 to output-line.
-      
-           write output-line           from cal-per-type1
-               after advancing 2 lines.
-           write output-line           from cal-per-type2.
-           write output-line           from cal-per-type3.
+           perform varying ws-pt-idx from 1 by 1
+                   until ws-pt-idx > 5
+               move pt-code (ws-pt-idx) to op-per-type-code
+               move pt-pct (ws-pt-idx)  to op-percent-type
+               if ws-pt-idx = 1
+                   write output-line   from cal-per-type-line
+                       after advancing 2 lines
+               else
+                   write output-line   from cal-per-type-line
+               end-if
+           end-perform.
 
            move spaces                 to output-line.
            write output-line           from total-tax-owing-line
                after advancing 2 lines.
 
+           move mtd-record-count       to op-mtd-record-count.
+           move mtd-amount             to op-mtd-amount.
+
+           move spaces                 to output-line.
+           write output-line           from total-mtd-record-line
+               after advancing 2 lines.
+           write output-line           from total-mtd-amount-line.
+
            move spaces                 to output-line.
            write output-line           from min-store-amount
                after advancing 2 lines.
            write output-line           from max-store-amount.
-       
+
+           if ws-unmatched-store-count > 0
+               move ws-unmatched-store-count
+                                          to op-unmatched-store-count
+               write output-line          from unmatched-store-line
+                   after advancing 1 line
+           end-if.
+
+           perform 510-rank-stores.
+
+           move spaces                 to output-line.
+           write output-line           from store-rank-heading
+               after advancing 2 lines.
+           perform varying ws-rank-i from 1 by 1
+                   until ws-rank-i > ws-store-count
+               move ws-rank-i          to op-rank-no
+               move st-store-no (rank-store-sub (ws-rank-i))
+                                       to op-rank-store-no
+               move stt-amount (rank-store-sub (ws-rank-i))
+                                       to op-rank-amount
+               write output-line       from store-rank-line
+           end-perform.
+
+       510-rank-stores.
+           perform varying ws-rank-i from 1 by 1
+                   until ws-rank-i > ws-store-count
+               move ws-rank-i          to rank-store-sub (ws-rank-i)
+           end-perform.
+
+           perform varying ws-rank-i from 1 by 1
+                   until ws-rank-i > ws-store-count
+               perform varying ws-rank-j from ws-rank-i by 1
+                       until ws-rank-j > ws-store-count
+                   if stt-amount (rank-store-sub (ws-rank-j))
+                           is greater than
+                           stt-amount (rank-store-sub (ws-rank-i))
+                       move rank-store-sub (ws-rank-i)
+                                           to ws-rank-tmp
+                       move rank-store-sub (ws-rank-j)
+                                           to rank-store-sub (ws-rank-i)
+                       move ws-rank-tmp    to rank-store-sub (ws-rank-j)
+                   end-if
+               end-perform
+           end-perform.
+
+       900-write-audit-record.
+           open extend audit-log.
+           if ws-audit-status = "35"
+               open output audit-log
+               close audit-log
+               open extend audit-log
+           end-if.
+           move "SandLProcessing"       to au-program-name.
+           move ws-date                 to au-run-date.
+           move ws-time                 to au-run-time.
+           move ws-sandl-record         to au-input-count.
+           move ws-sandl-record         to au-output-count.
+           move return-code             to au-return-code.
+           write audit-rec.
+           close audit-log.
+
        end program SandLProcessing.
