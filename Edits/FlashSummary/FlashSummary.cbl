@@ -0,0 +1,342 @@
+       identification division.
+       program-id. FlashSummary.
+       author. Ngoc Diep Nguyen.
+       date-written. 10-June-2020.
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+           select sandl-report
+               assign to "../../../data/sales-report.out"
+                   organization is line sequential.
+
+           select r-report
+               assign to "../../../data/return-report.out"
+                   organization is line sequential.
+
+           select project2-report
+               assign to "../../../data/project2-report.out"
+                   organization is line sequential.
+
+           select output-file
+               assign to "../../../data/flash-summary.out"
+                   organization is line sequential.
+
+           select audit-log
+               assign to "../../../data/audit-trail.dat"
+                   organization is line sequential
+                   file status is ws-audit-status.
+
+       data division.
+       file section.
+
+       fd sandl-report
+           data record is sandl-line
+           record contains 122 characters.
+       01 sandl-line                   pic x(122).
+
+       fd r-report
+           data record is r-line
+           record contains 122 characters.
+       01 r-line                       pic x(122).
+
+       fd project2-report
+           data record is project2-line
+           record contains 105 characters.
+       01 project2-line                pic x(105).
+
+       fd output-file
+           data record is output-line
+           record contains 80 characters.
+       01 output-line                  pic x(80).
+
+       fd audit-log
+           data record is audit-rec.
+       01 audit-rec.
+           05 au-program-name          pic x(20).
+           05 au-run-date              pic x(08).
+           05 au-run-time              pic x(08).
+           05 au-input-count           pic 9(07).
+           05 au-output-count          pic 9(07).
+           05 au-return-code           pic 9(03).
+
+       working-storage section.
+
+       01 ws-audit-status               pic xx value spaces.
+
+       01 ws-date                       pic x9/99/99.
+       01 ws-time                       pic x9/99/99.
+
+       01 flags.
+           05 ws-sandl-eof-flag        pic x value 'N'.
+           05 ws-r-eof-flag            pic x value 'N'.
+           05 ws-project2-eof-flag     pic x value 'N'.
+
+       01 headline-figures.
+           05 ws-sandl-record-disp     pic x(03) value "0".
+           05 ws-sandl-amount-disp     pic x(10) value "$0.00".
+           05 ws-sandl-mtd-disp        pic x(14) value "$0.00".
+           05 ws-r-record-disp         pic x(03) value "0".
+           05 ws-r-amount-disp         pic x(10) value "$0.00".
+           05 ws-r-mtd-disp            pic x(14) value "$0.00".
+           05 ws-grand-amount-disp     pic x(10) value "$0.00".
+           05 ws-grand-mtd-disp        pic x(14) value "$0.00".
+
+       01 team-title.
+           05 filler                   pic x(07)
+               value "GROUP-2".
+           05 filler                   pic x(34)
+               value spaces.
+           05 filler                   pic x(05)
+               value "Date:".
+           05 filler                   pic x(01)
+               value spaces.
+           05 op-date                  pic x9/99/99.
+           05 filler                   pic x(09)
+               value spaces.
+           05 filler                   pic x(05)
+               value "Time:".
+           05 filler                   pic x(01)
+               value spaces.
+           05 op-time                  pic x9/99/99.
+
+       01 main-heading.
+           05 filler                   pic x(23)
+               value spaces.
+           05 filler                   pic x(21)
+               value "GROUP PROJECT - MFD-4".
+
+       01 title-heading.
+           05 filler                   pic x(26)
+               value spaces.
+           05 filler                   pic x(32)
+               value "EXECUTIVE DAILY FLASH SUMMARY".
+
+       01 section-sandl-heading.
+           05 filler                   pic x(21)
+               value "SALES AND LEASE (S&L)".
+
+       01 line-sandl-record.
+           05 filler                   pic x(30)
+               value "  Transactions Today:".
+           05 filler                   pic x(05)
+               value spaces.
+           05 op-sandl-record          pic x(03).
+
+       01 line-sandl-amount.
+           05 filler                   pic x(30)
+               value "  Amount Today:".
+           05 filler                   pic x(05)
+               value spaces.
+           05 op-sandl-amount          pic x(10).
+
+       01 line-sandl-mtd.
+           05 filler                   pic x(30)
+               value "  Month-to-Date Amount:".
+           05 filler                   pic x(05)
+               value spaces.
+           05 op-sandl-mtd             pic x(14).
+
+       01 section-r-heading.
+           05 filler                   pic x(20)
+               value "RETURNS (TYPE R)".
+
+       01 line-r-record.
+           05 filler                   pic x(30)
+               value "  Transactions Today:".
+           05 filler                   pic x(05)
+               value spaces.
+           05 op-r-record              pic x(03).
+
+       01 line-r-amount.
+           05 filler                   pic x(30)
+               value "  Amount Today:".
+           05 filler                   pic x(05)
+               value spaces.
+           05 op-r-amount              pic x(10).
+
+       01 line-r-mtd.
+           05 filler                   pic x(30)
+               value "  Month-to-Date Amount:".
+           05 filler                   pic x(05)
+               value spaces.
+           05 op-r-mtd                 pic x(14).
+
+       01 section-grand-heading.
+           05 filler                   pic x(20)
+               value "NET TOTAL (S&L - R)".
+
+       01 line-grand-amount.
+           05 filler                   pic x(30)
+               value "  Amount Today:".
+           05 filler                   pic x(05)
+               value spaces.
+           05 op-grand-amount          pic x(10).
+
+       01 line-grand-mtd.
+           05 filler                   pic x(30)
+               value "  Month-to-Date Amount:".
+           05 filler                   pic x(05)
+               value spaces.
+           05 op-grand-mtd             pic x(14).
+
+       procedure division.
+
+       000-Main.
+
+           open input sandl-report.
+           open input r-report.
+           open input project2-report.
+           open output output-file.
+
+           accept ws-date              from date.
+           accept ws-time              from time.
+
+           read sandl-report
+               at end
+                   move 'Y'            to ws-sandl-eof-flag.
+
+           perform 100-scan-sandl-report
+               until ws-sandl-eof-flag = 'Y'.
+
+           close sandl-report.
+
+           read r-report
+               at end
+                   move 'Y'            to ws-r-eof-flag.
+
+           perform 200-scan-r-report
+               until ws-r-eof-flag = 'Y'.
+
+           close r-report.
+
+           read project2-report
+               at end
+                   move 'Y'            to ws-project2-eof-flag.
+
+           perform 300-scan-project2-report
+               until ws-project2-eof-flag = 'Y'.
+
+           close project2-report.
+
+           perform 400-print-flash-summary.
+
+           close output-file.
+
+           display "End of Flash Summary Program."
+           display "Press Enter to continue.."
+
+           accept return-code.
+
+           perform 900-write-audit-record.
+
+           goback.
+
+       100-scan-sandl-report.
+           if sandl-line (1:27) = "Total number of S&L amount:"
+               move sandl-line (50:10)  to ws-sandl-amount-disp
+           end-if.
+           if sandl-line (1:39) =
+                   "Total number of S&L records (combined):"
+               move sandl-line (57:3)   to ws-sandl-record-disp
+           end-if.
+           if sandl-line (1:25) = "Month-to-Date S&L Amount:"
+               move sandl-line (30:14)  to ws-sandl-mtd-disp
+           end-if.
+
+           read sandl-report
+               at end
+                   move 'Y'            to ws-sandl-eof-flag.
+
+       200-scan-r-report.
+           if r-line (1:25) = "Total number of R amount:"
+               move r-line (50:10)      to ws-r-amount-disp
+           end-if.
+           if r-line (1:26) = "Total number of R records:"
+               move r-line (54:3)       to ws-r-record-disp
+           end-if.
+           if r-line (1:23) = "Month-to-Date R Amount:"
+               move r-line (28:14)      to ws-r-mtd-disp
+           end-if.
+
+           read r-report
+               at end
+                   move 'Y'            to ws-r-eof-flag.
+
+       300-scan-project2-report.
+           if project2-line (1:19) = "Total Grand Amount:"
+               move project2-line (50:10)
+                                        to ws-grand-amount-disp
+           end-if.
+           if project2-line (1:27) = "Month-to-Date Total Amount:"
+               move project2-line (32:14)
+                                        to ws-grand-mtd-disp
+           end-if.
+
+           read project2-report
+               at end
+                   move 'Y'            to ws-project2-eof-flag.
+
+       400-print-flash-summary.
+           move ws-date                to op-date.
+           move ws-time                to op-time.
+
+           write output-line           from team-title.
+           write output-line           from main-heading.
+           write output-line           from title-heading
+               after advancing 2 lines.
+
+           write output-line           from section-sandl-heading
+               after advancing 2 lines.
+
+           move ws-sandl-record-disp   to op-sandl-record.
+           write output-line           from line-sandl-record.
+
+           move ws-sandl-amount-disp   to op-sandl-amount.
+           write output-line           from line-sandl-amount.
+
+           move ws-sandl-mtd-disp      to op-sandl-mtd.
+           write output-line           from line-sandl-mtd.
+
+           write output-line           from section-r-heading
+               after advancing 2 lines.
+
+           move ws-r-record-disp       to op-r-record.
+           write output-line           from line-r-record.
+
+           move ws-r-amount-disp       to op-r-amount.
+           write output-line           from line-r-amount.
+
+           move ws-r-mtd-disp          to op-r-mtd.
+           write output-line           from line-r-mtd.
+
+           write output-line           from section-grand-heading
+               after advancing 2 lines.
+
+           move ws-grand-amount-disp   to op-grand-amount.
+           write output-line           from line-grand-amount.
+
+           move ws-grand-mtd-disp      to op-grand-mtd.
+           write output-line           from line-grand-mtd.
+
+       900-write-audit-record.
+           open extend audit-log.
+           if ws-audit-status = "35"
+               open output audit-log
+               close audit-log
+               open extend audit-log
+           end-if.
+
+           move "FlashSummary"             to au-program-name.
+           move ws-date                    to au-run-date.
+           move ws-time                    to au-run-time.
+           move 0                          to au-input-count.
+           move 0                          to au-output-count.
+           move return-code                to au-return-code.
+
+           write audit-rec.
+           close audit-log.
+
+       end program FlashSummary.
