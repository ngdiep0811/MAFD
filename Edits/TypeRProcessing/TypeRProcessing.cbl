@@ -15,6 +15,24 @@
                assign to "../../../data/return-report.out"
                    organization is line sequential.
 
+           select csv-file
+               assign to "../../../data/return-report.csv"
+                   organization is line sequential.
+
+           select store-master
+               assign to "../../../data/store-master.dat"
+                   organization is line sequential.
+
+           select audit-log
+               assign to "../../../data/audit-trail.dat"
+                   organization is line sequential
+                   file status is ws-audit-status.
+
+           select mtd-file
+               assign to "../../../data/return-mtd-totals.dat"
+                   organization is line sequential
+                   file status is ws-mtd-status.
+
        data division.
        file section.
 
@@ -36,8 +54,144 @@
 
        01 output-line                  pic x(122).
 
+       fd csv-file
+           data record is csv-line.
+       01 csv-line                     pic x(100).
+
+       01 csv-numeric-fields.
+           05 csv-amount               pic -(4)9.99.
+           05 csv-tax                  pic -(4)9.99.
+
+       fd store-master
+           data record is store-master-rec
+           record contains 40 characters.
+       01 store-master-rec.
+           05 sm-store-no              pic xx.
+           05 sm-store-name            pic x(20).
+           05 sm-active-flag           pic x.
+           05 sm-tax-rate               pic 9v9999.
+           05 sm-invoice-min           pic 9(06).
+           05 sm-invoice-max           pic 9(06).
+
+       fd audit-log
+           data record is audit-rec
+           record contains 53 characters.
+       01 audit-rec.
+           05 au-program-name          pic x(20).
+           05 au-run-date              pic x(08).
+           05 au-run-time              pic x(08).
+           05 au-input-count           pic 9(07).
+           05 au-output-count          pic 9(07).
+           05 au-return-code           pic 9(03).
+
+       fd mtd-file
+           data record is mtd-file-rec
+           record contains 20 characters.
+       01 mtd-file-rec.
+           05 mtd-yymm                 pic 9(04).
+           05 mtd-record-count         pic 9(07).
+           05 mtd-amount               pic S9(07)v99.
+
        working-storage section.
 
+       01 ws-audit-status               pic xx.
+       01 ws-mtd-status                 pic xx value spaces.
+
+       01 ws-today-yymmdd.
+           05 ws-today-yy               pic 99.
+           05 ws-today-mm               pic 99.
+           05 ws-today-dd               pic 99.
+
+       01 ws-today-yymm.
+           05 ws-today-yymm-yy          pic 99.
+           05 ws-today-yymm-mm          pic 99.
+
+       01 ws-store-count                pic 99 value 0.
+       01 store-table.
+           05 store-entry               occurs 1 to 20 times
+                                         depending on ws-store-count
+                                         indexed by store-idx.
+               10 st-store-no           pic xx.
+               10 st-store-name         pic x(20).
+               10 st-active-flag        pic x.
+               10 st-tax-rate           pic 9v9999.
+               10 st-invoice-min        pic 9(06).
+               10 st-invoice-max        pic 9(06).
+
+       01 store-totals.
+           05 store-totals-entry        occurs 1 to 20 times
+                                         depending on ws-store-count.
+               10 stt-r-record          pic 999     value 0.
+               10 stt-r-amount          pic S9(06)v99 value 0.
+
+       01 ws-store-sub                  pic 99 value 0.
+       01 ws-idx-lookup                 pic 99 value 0.
+       01 ws-unmatched-store-count      pic 9(05) value 0.
+
+       01 ws-detail-count               pic 9(4) value 0.
+       01 detail-table.
+           05 detail-entry               occurs 1 to 9999 times
+                                          depending on ws-detail-count.
+               10 det-trans-code        pic x.
+               10 det-trans-amount      pic S9(05)v99.
+               10 det-pay-type          pic xx.
+               10 det-store-no          pic xx.
+               10 det-invoice-number    pic x(09).
+               10 det-sku-code          pic x(15).
+               10 det-tax-owed          pic S9(05)v99.
+
+       01 ws-temp-entry.
+           05 tmp-trans-code            pic x.
+           05 tmp-trans-amount          pic S9(05)v99.
+           05 tmp-pay-type              pic xx.
+           05 tmp-store-no              pic xx.
+           05 tmp-invoice-number        pic x(09).
+           05 tmp-sku-code              pic x(15).
+           05 tmp-tax-owed              pic S9(05)v99.
+
+       01 ws-rec-idx                    pic 9(4) value 0.
+       01 ws-sort-i                     pic 9(4) value 0.
+       01 ws-sort-j                     pic 9(4) value 0.
+       01 ws-sort-j-1                   pic 9(4) value 0.
+
+       01 ws-subtotal-store-no          pic xx value spaces.
+       01 ws-subtotal-amount            pic S9(07)v99 value 0.
+
+       01 csv-header-line              pic x(60)
+           value "TRANS,AMOUNT,PAYTYPE,STORE,INVOICE,SKU,TAX".
+
+       01 store-subtotal-line.
+           05 filler                   pic x(10)
+               value "  SUBTOTAL".
+           05 filler                   pic x(11)
+               value " for Store ".
+           05 op-subtotal-store-no     pic xx.
+           05 filler                   pic x(02)
+               value ": ".
+           05 filler                   pic x(30)
+               value spaces.
+           05 op-subtotal-amount       pic $$$,$$9.99-.
+
+       01 pay-type-master-values.
+           05 filler                   pic xx value "CA".
+           05 filler                   pic xx value "CR".
+           05 filler                   pic xx value "DB".
+           05 filler                   pic xx value "GC".
+           05 filler                   pic xx value "MC".
+       01 pay-type-master redefines pay-type-master-values.
+           05 pt-code                  occurs 5 times
+                                        pic xx.
+
+       01 pay-type-counts.
+           05 pt-count                 occurs 5 times
+                                        pic 999 value 0.
+
+       01 pay-type-pct.
+           05 pt-pct                   occurs 5 times
+                                        pic 99v99 value 0.
+
+       01 ws-pt-idx                     pic 9 value 0.
+
        01 team-title.
            05 filler                   pic x(07)
                value "GROUP-2".
@@ -144,7 +298,7 @@
            05 op-tr-code               pic x.
            05 filler                   pic x(18)
                  value spaces.
-           05 op-tr-amount             pic zz,zz9.99.
+           05 op-tr-amount             pic zz,zz9.99-.
            05 filler                   pic x(18)
                  value spaces.
            05 op-pay-type              pic xx.
@@ -159,7 +313,7 @@
            05 op-sku-code              pic x(15).
            05 filler                   pic x(02)
                  value spaces.
-           05 op-tax-owed              pic $$,$$9.99.
+           05 op-tax-owed              pic $$,$$9.99-.
 
        01 total-r-record.
            05 filler                   pic x(39)
@@ -173,98 +327,89 @@
                value "Total number of R amount: ".
            05 filler                   pic x(04)
                value spaces.
-           05 op-total-r-amount        pic $$$,$$9.99.
+           05 op-total-r-amount        pic $$,$$9.99-.
 
-       01 total-r-store-01.
-           05 filler                   pic x(45)
-               value "Total transaction R amount of store 01: ".
+       01 store-r-line.
+           05 filler                   pic x(38)
+               value "Total transaction R amount of store ".
+           05 op-r-store-no            pic xx.
+           05 filler                   pic x(2)
+               value ": ".
            05 filler                   pic x(04)
                value spaces.
-           05 op-total-r-store-01      pic $$$,$$9.99.
+           05 op-r-store-amount        pic $$$,$$9.99-.
 
-       01 total-r-store-02.
-           05 filler                   pic x(45)
-               value "Total transaction R amount of store 02: ".
-           05 filler                   pic x(04)
-               value spaces.
-           05 op-total-r-store-02      pic $$$,$$9.99.
-
-       01 total-r-store-03.
-           05 filler                   pic x(45)
-               value "Total transaction R amount of store 03: ".
-           05 filler                   pic x(04)
+       01 store-r-rec-line.
+           05 filler                   pic x(38)
+               value "Total number of R record of store ".
+           05 op-r-rec-store-no        pic xx.
+           05 filler                   pic x(2)
+               value ": ".
+           05 filler                   pic x(08)
                value spaces.
-           05 op-total-r-store-03      pic $$$,$$9.99.
+           05 op-r-rec-store-count     pic zz9.
 
-       01 total-r-store-04.
-           05 filler                   pic x(45)
-               value "Total transaction R amount of store 04: ".
-           05 filler                   pic x(04)
+       01 total-tax-owed-line.
+           05 filler                   pic x(16)
+               value "Total Tax Owed:".
+           05 filler                   pic x(34)
                value spaces.
-           05 op-total-r-store-04      pic $$$,$$9.99.
+           05 op-total-tax-owed        pic $$,$$9.99-.
 
-       01 total-r-store-05.
-           05 filler                   pic x(45)
-               value "Total transaction R amount of store 05: ".
+       01 total-mtd-record-line.
+           05 filler                   pic x(29)
+               value "Month-to-Date R Transactions:".
            05 filler                   pic x(04)
                value spaces.
-           05 op-total-r-store-05      pic $$$,$$9.99.
+           05 op-mtd-record-count      pic zzzzzz9.
 
-       01 total-r-store-12.
-           05 filler                   pic x(45)
-               value "Total transaction R amount of store 12: ".
+       01 total-mtd-amount-line.
+           05 filler                   pic x(23)
+               value "Month-to-Date R Amount:".
            05 filler                   pic x(04)
                value spaces.
-           05 op-total-r-store-12      pic $$$,$$9.99.
+           05 op-mtd-amount            pic $$,$$$,$$9.99-.
 
-       01 total-r-rec-01.
-           05 filler                   pic x(45)
-               value "Total number of R record of store 01: ".
-           05 filler                   pic x(08)
-               value spaces.
-           05 op-total-r-rec-01        pic zz9.
-
-       01 total-r-rec-02.
-           05 filler                   pic x(45)
-               value "Total number of R record of store 02: ".
-           05 filler                   pic x(08)
-               value spaces.
-           05 op-total-r-rec-02        pic zz9.
-
-       01 total-r-rec-03.
-           05 filler                       pic x(45)
-               value "Total number of R record of store 03: ".
-           05 filler                   pic x(08)
+       01 cal-type-quantity-line.
+           05 filler                   pic x(21)
+               value "Total number of Type ".
+           05 op-type-code              pic xx.
+           05 filler                   pic x(16)
+               value " transactions: ".
+           05 filler                   pic x(17)
                value spaces.
-           05 op-total-r-rec-03        pic zz9.
+           05 op-type-total            pic Z9.99.
 
-       01 total-r-rec-04.
-           05 filler                   pic x(45)
-               value "Total number of R record of store 04: ".
-           05 filler                   pic x(08)
+       01 cal-per-type-line.
+           05 filler                   pic x(34)
+               value "% number of transactions in Type ".
+           05 op-per-type-code          pic xx.
+           05 filler                   pic x(02)
+               value ": ".
+           05 filler                   pic x(04)
                value spaces.
-           05 op-total-r-rec-04        pic zz9.
+           05 op-percent-type          pic Z9.99.
 
-       01 total-r-rec-05.
-           05 filler                   pic x(45)
-               value "Total number of R record of store 05: ".
-           05 filler                   pic x(08)
+       01 min-store-amount.
+           05 filler                   pic x(33)
+               value "Store Lowest Transaction Amount: ".
+           05 filler                   pic x(18)
                value spaces.
-           05 op-total-r-rec-05        pic zz9.
+           05 op-st-min-amount         pic $$,$$9.99-.
 
-       01 total-r-rec-12.
-           05 filler                   pic x(45)
-               value "Total number of R record of store 12: ".
-           05 filler                   pic x(08)
+       01 max-store-amount.
+           05 filler                   pic x(34)
+               value "Store Highest Transaction Amount: ".
+           05 filler                   pic x(17)
                value spaces.
-           05 op-total-r-rec-12        pic zz9.
+           05 op-st-max-amount         pic $$,$$9.99-.
 
-       01 total-tax-owed-line.
-           05 filler                   pic x(16)
-               value "Total Tax Owed:".
-           05 filler                   pic x(34)
+       01 unmatched-store-line.
+           05 filler                   pic x(29)
+               value "Unmatched Store Number Recs: ".
+           05 filler                   pic x(02)
                value spaces.
-           05 op-total-tax-owed        pic $$,$$9.99.
+           05 op-unmatched-store-count pic zzzz9.
 
        01 ws-counters.
            05 ws-line-counter          pic 99.
@@ -276,37 +421,20 @@
        01 ws-calc.
            05 ws-r-record              pic 999
                value 0.
-           05 ws-r-amount              pic 9(5)v99
-               value 0.
-           05 ws-r-store-1             pic 9(5)v99
-               value 0.
-           05 ws-r-store-2             pic 9(5)v99
-               value 0.
-           05 ws-r-store-3             pic 9(5)v99
+           05 ws-r-amount              pic S9(5)v99
                value 0.
-           05 ws-r-store-4             pic 9(5)v99
+           05 ws-tax-owed              pic S9(05)v99
                value 0.
-           05 ws-r-store-5             pic 9(5)v99
+           05 ws-total-tax-owed        pic S9(05)v99
                value 0.
-           05 ws-r-store-12            pic 9(5)v99
-               value 0.
-           05 ws-r-record-01           pic 999
-               value 0.
-           05 ws-r-record-02           pic 999
-               value 0.
-           05 ws-r-record-03           pic 999
-               value 0.
-           05 ws-r-record-04           pic 999
-               value 0.
-           05 ws-r-record-05           pic 999
-               value 0.
-           05 ws-r-record-12           pic 999
-               value 0.
-           05 ws-tax-owed              pic 9(05)v99
+           05 ws-st-min-amount         pic S9(06)v99
+               value 1.
+           05 ws-st-max-amount         pic S9(06)v99
+               value 1.
+           05 ws-min-tmp-amount        pic S9(06)v99
                value 0.
-           05 ws-total-tax-owed        pic 9(05)v99
+           05 ws-max-tmp-amount        pic S9(06)v99
                value 0.
-           
 
        procedure division.
 
@@ -314,33 +442,182 @@
 
            open input data-file.
            open output output-file.
+           open output csv-file.
+
+           write csv-line              from csv-header-line.
+
+           perform 050-load-store-master.
 
            accept ws-date              from date.
            accept ws-time              from time.
+           accept ws-today-yymmdd      from date.
+
+           move ws-today-yy            to ws-today-yymm-yy.
+           move ws-today-mm            to ws-today-yymm-mm.
+
+           perform 060-load-mtd-totals.
 
            read data-file
                at end
                   move 'Y'             to ws-eof-flag.
 
+           perform 150-load-detail-table
+               until ws-eof-flag = 'Y'.
+
+           close data-file.
+
+           perform 350-sort-detail-table.
+
            perform 100-report-heading.
 
+           move 1                      to ws-rec-idx.
+
            perform 200-page-divide
-               until ws-eof-flag = 'Y'.
+               until ws-rec-idx > ws-detail-count.
+
+           perform 070-update-mtd-totals.
 
            perform 500-print-footer.
 
-           close data-file, output-file.
+           close output-file, csv-file.
 
            display "End of Type R Processing Program."
            display "Press Enter to continue..".
 
            accept return-code.
+
+           perform 900-write-audit-record.
+
            goback.
 
+       050-load-store-master.
+           open input store-master.
+
+           read store-master
+               at end
+                   continue.
+
+           perform until ws-eof-flag = 'Z'
+               if sm-store-no = spaces
+                   move 'Z'                to ws-eof-flag
+               else
+                   add 1                   to ws-store-count
+                   move sm-store-no        to st-store-no
+                                               (ws-store-count)
+                   move sm-store-name      to st-store-name
+                                               (ws-store-count)
+                   move sm-active-flag     to st-active-flag
+                                               (ws-store-count)
+                   move sm-tax-rate        to st-tax-rate
+                                               (ws-store-count)
+                   move sm-invoice-min     to st-invoice-min
+                                               (ws-store-count)
+                   move sm-invoice-max     to st-invoice-max
+                                               (ws-store-count)
+                   read store-master
+                       at end
+                           move 'Z'        to ws-eof-flag
+                   end-read
+               end-if
+           end-perform.
+
+           move 'N'                        to ws-eof-flag.
+           close store-master.
+
+       060-load-mtd-totals.
+           move 0                          to mtd-yymm.
+           move 0                          to mtd-record-count.
+           move 0                          to mtd-amount.
+
+           open input mtd-file.
+           if ws-mtd-status = "00"
+               read mtd-file
+                   at end
+                       continue
+               end-read
+           end-if.
+           close mtd-file.
+
+           if mtd-yymm not = ws-today-yymm
+               move 0                      to mtd-record-count
+               move 0                      to mtd-amount
+           end-if.
+
+       070-update-mtd-totals.
+           move ws-today-yymm              to mtd-yymm.
+           add ws-r-record                 to mtd-record-count.
+           add ws-r-amount                 to mtd-amount.
+
+           open output mtd-file.
+           write mtd-file-rec.
+           close mtd-file.
+
+       330-find-store.
+           move 0                          to ws-store-sub.
+           perform varying ws-idx-lookup from 1 by 1
+                   until ws-idx-lookup > ws-store-count
+               if st-store-no (ws-idx-lookup) = in-store-no
+                   move ws-idx-lookup      to ws-store-sub
+                   exit perform
+               end-if
+           end-perform.
+           if ws-store-sub = 0
+               add 1                       to ws-unmatched-store-count
+               move 1                      to ws-store-sub
+           end-if.
+
        100-report-heading.
            write output-line           from team-title.
            write output-line           from main-heading.
 
+       150-load-detail-table.
+           add 1                       to ws-detail-count.
+
+           perform 330-find-store.
+           compute ws-tax-owed rounded =
+               0 - (in-trans-amount * st-tax-rate (ws-store-sub)).
+           add ws-tax-owed             to ws-total-tax-owed.
+
+           move in-trans-code          to det-trans-code
+                                           (ws-detail-count).
+           compute det-trans-amount (ws-detail-count) =
+               0 - in-trans-amount.
+           move in-pay-type            to det-pay-type
+                                           (ws-detail-count).
+           move in-store-no            to det-store-no
+                                           (ws-detail-count).
+           move in-invoice-number      to det-invoice-number
+                                           (ws-detail-count).
+           move in-sku-code            to det-sku-code
+                                           (ws-detail-count).
+           move ws-tax-owed            to det-tax-owed
+                                           (ws-detail-count).
+
+           perform 400-r-records.
+
+           read data-file
+               at end
+                   move 'Y'            to ws-eof-flag.
+
+       350-sort-detail-table.
+           perform varying ws-sort-i from 2 by 1
+                   until ws-sort-i > ws-detail-count
+               move detail-entry (ws-sort-i) to ws-temp-entry
+               move ws-sort-i           to ws-sort-j
+
+               perform until ws-sort-j <= 1
+                   compute ws-sort-j-1 = ws-sort-j - 1
+                   if det-store-no (ws-sort-j-1) <= tmp-store-no
+                       exit perform
+                   end-if
+                   move detail-entry (ws-sort-j-1)
+                                        to detail-entry (ws-sort-j)
+                   move ws-sort-j-1     to ws-sort-j
+               end-perform
+
+               move ws-temp-entry       to detail-entry (ws-sort-j)
+           end-perform.
+
        200-page-divide.
            write output-line           from title-heading
                after advancing 2 lines.
@@ -349,100 +626,225 @@
            write output-line           from report-heading-line2.
 
            perform 300-process-records
-           
+
                varying ws-line-counter from 1 by 1
                    until ws-line-counter > 20
-                       or ws-eof-flag = 'Y'.
+                       or ws-rec-idx > ws-detail-count.
            add 1                       to ws-page-counter.
            move ws-page-counter        to op-page-counter.
-           
-       300-process-records.
-           compute ws-tax-owed rounded = in-trans-amount * 13/100.
-           add ws-tax-owed             to ws-total-tax-owed.
 
-           perform 400-r-records.
+       300-process-records.
+           if ws-subtotal-store-no not = spaces
+                   and det-store-no (ws-rec-idx) not =
+                       ws-subtotal-store-no
+               perform 340-write-store-subtotal
+               move 0                  to ws-subtotal-amount
+           end-if.
+           move det-store-no (ws-rec-idx)
+                                       to ws-subtotal-store-no.
+           add det-trans-amount (ws-rec-idx)
+                                       to ws-subtotal-amount.
+
+           move det-trans-code (ws-rec-idx)
+                                       to op-tr-code.
+           move det-trans-amount (ws-rec-idx)
+                                       to op-tr-amount.
+           move det-pay-type (ws-rec-idx)
+                                       to op-pay-type.
+           move det-store-no (ws-rec-idx)
+                                       to op-store-no.
+           move det-invoice-number (ws-rec-idx)
+                                       to op-inv-number.
+           move det-sku-code (ws-rec-idx)
+                                       to op-sku-code.
+           move det-tax-owed (ws-rec-idx)
+                                       to op-tax-owed.
 
-           move in-trans-code          to op-tr-code.
-           move in-trans-amount        to op-tr-amount.
-           move in-pay-type            to op-pay-type.
-           move in-store-no            to op-store-no.
-           move in-invoice-number      to op-inv-number.
-           move in-sku-code            to op-sku-code
-           move ws-tax-owed            to op-tax-owed.
-           
            write output-line           from rec-line
                after advancing 1 line.
 
-           read data-file
-               at end
-                   move 'Y'            to ws-eof-flag.
+           perform 345-write-csv-row.
+
+           add 1                       to ws-rec-idx.
+
+           if ws-rec-idx > ws-detail-count
+               perform 340-write-store-subtotal
+           end-if.
+
+       345-write-csv-row.
+           move spaces                 to csv-line.
+           move det-trans-amount (ws-rec-idx)  to csv-amount.
+           move det-tax-owed (ws-rec-idx)      to csv-tax.
+           string
+               det-trans-code (ws-rec-idx)   delimited by size
+               ","                           delimited by size
+               function trim(csv-amount)     delimited by size
+               ","                           delimited by size
+               det-pay-type (ws-rec-idx)     delimited by size
+               ","                           delimited by size
+               det-store-no (ws-rec-idx)     delimited by size
+               ","                           delimited by size
+               function trim(det-invoice-number (ws-rec-idx))
+                                             delimited by size
+               ","                           delimited by size
+               function trim(det-sku-code (ws-rec-idx))
+                                             delimited by size
+               ","                           delimited by size
+               function trim(csv-tax)        delimited by size
+               into csv-line
+           end-string.
+           write csv-line.
+
+       340-write-store-subtotal.
+           move ws-subtotal-store-no   to op-subtotal-store-no.
+           move ws-subtotal-amount     to op-subtotal-amount.
+           write output-line           from store-subtotal-line.
+
        400-r-records.
            add 1                       to ws-r-record.
-           add in-trans-amount         to ws-r-amount.
-
-           if in-store-no = "01" then
-               add 1                   to ws-r-record-01
-               add in-trans-amount     to ws-r-store-1
-           else if in-store-no = "02"  then
-               add 1                   to ws-r-record-02
-               add in-trans-amount     to ws-r-store-2
-           else if in-store-no = "03"  then
-               add 1                   to ws-r-record-03
-               add in-trans-amount     to ws-r-store-3
-           else if in-store-no = "04" then
-               add 1                   to ws-r-record-04
-               add in-trans-amount     to ws-r-store-4
-           else if in-store-no = "05"  then
-               add 1                   to ws-r-record-05
-               add in-trans-amount     to ws-r-store-5
-           else
-               add 1                   to ws-r-record-12
-               add in-trans-amount     to ws-r-store-12
-           end-if
-           end-if
-           end-if
-           end-if
-           end-if.
+           add det-trans-amount (ws-detail-count)
+                                       to ws-r-amount.
+           perform 410-r-process.
+
+       410-r-process.
+           add 1                       to stt-r-record (ws-store-sub)
+           add det-trans-amount (ws-detail-count)
+                                       to stt-r-amount (ws-store-sub).
+
+           move stt-r-amount (1)       to ws-max-tmp-amount.
+           move stt-r-amount (1)       to ws-min-tmp-amount.
+
+           perform varying ws-idx-lookup from 1 by 1
+                   until ws-idx-lookup > ws-store-count
+               if stt-r-amount (ws-idx-lookup)
+                       is greater than ws-max-tmp-amount
+                   move stt-r-amount (ws-idx-lookup)
+                                       to ws-max-tmp-amount
+               end-if
+               if stt-r-amount (ws-idx-lookup)
+                       is less than ws-min-tmp-amount
+                   move stt-r-amount (ws-idx-lookup)
+                                       to ws-min-tmp-amount
+               end-if
+           end-perform.
+
+           move ws-max-tmp-amount      to ws-st-max-amount.
+           move ws-min-tmp-amount      to ws-st-min-amount.
+
+           perform 420-tally-pay-type.
+
+       420-tally-pay-type.
+           perform varying ws-pt-idx from 1 by 1
+                   until ws-pt-idx > 5
+               if pt-code (ws-pt-idx) = in-pay-type
+                   add 1               to pt-count (ws-pt-idx)
+                   exit perform
+               end-if
+           end-perform.
+
+           perform varying ws-pt-idx from 1 by 1
+                   until ws-pt-idx > 5
+               compute pt-pct (ws-pt-idx) rounded =
+                   ( pt-count (ws-pt-idx) / ws-r-record ) * 100
+           end-perform.
 
        500-print-footer.
 
            move ws-r-record            to op-total-r-record.
            move ws-r-amount            to op-total-r-amount.
-           move ws-r-store-1           to op-total-r-store-01.
-           move ws-r-store-2           to op-total-r-store-02.
-           move ws-r-store-3           to op-total-r-store-03.
-           move ws-r-store-4           to op-total-r-store-04.
-           move ws-r-store-5           to op-total-r-store-05.
-           move ws-r-store-12          to op-total-r-store-12.
-           move ws-r-record-01         to op-total-r-rec-01.
-           move ws-r-record-02         to op-total-r-rec-02.
-           move ws-r-record-03         to op-total-r-rec-03.
-           move ws-r-record-04         to op-total-r-rec-04.
-           move ws-r-record-05         to op-total-r-rec-05.
-           move ws-r-record-12         to op-total-r-rec-12.
-           move ws-total-tax-owed      to op-total-tax-owed
+           move ws-total-tax-owed      to op-total-tax-owed.
 
            write output-line           from total-r-record
                after advancing 2 lines.
            write output-line           from total-r-amount.
 
-           write output-line           from total-r-store-01
-               after advancing 2 lines.
-           write output-line           from total-r-store-02.
-           write output-line           from total-r-store-03.
-           write output-line           from total-r-store-04.
-           write output-line           from total-r-store-05.
-           write output-line           from total-r-store-12.
+           move spaces                 to output-line.
+           write output-line           after advancing 2 lines.
+           perform varying ws-idx-lookup from 1 by 1
+                   until ws-idx-lookup > ws-store-count
+               move st-store-no (ws-idx-lookup)   to op-r-store-no
+               move stt-r-amount (ws-idx-lookup)  to op-r-store-amount
+               write output-line       from store-r-line
+           end-perform.
+
+           move spaces                 to output-line.
+           write output-line           after advancing 2 lines.
+           perform varying ws-idx-lookup from 1 by 1
+                   until ws-idx-lookup > ws-store-count
+               move st-store-no (ws-idx-lookup)
+                                              to op-r-rec-store-no
+               move stt-r-record (ws-idx-lookup)
+                                              to op-r-rec-store-count
+               write output-line       from store-r-rec-line
+           end-perform.
 
-           write output-line           from total-r-rec-01
+           write output-line           from total-tax-owed-line
                after advancing 2 lines.
-           write output-line           from total-r-rec-02.
-           write output-line           from total-r-rec-03.
-           write output-line           from total-r-rec-04.
-           write output-line           from total-r-rec-05.
-           write output-line           from total-r-rec-12.
 
-           write output-line           from total-tax-owed-line
+           move mtd-record-count       to op-mtd-record-count.
+           move mtd-amount             to op-mtd-amount.
+
+           move spaces                 to output-line.
+           write output-line           from total-mtd-record-line
+               after advancing 2 lines.
+           write output-line           from total-mtd-amount-line.
+
+           move ws-st-max-amount        to op-st-max-amount.
+           move ws-st-min-amount        to op-st-min-amount.
+
+           move spaces                 to output-line.
+           perform varying ws-pt-idx from 1 by 1
+                   until ws-pt-idx > 5
+               move pt-code (ws-pt-idx) to op-type-code
+               move pt-count (ws-pt-idx)
+                                       to op-type-total
+               if ws-pt-idx = 1
+                   write output-line   from cal-type-quantity-line
+                       after advancing 2 lines
+               else
+                   write output-line   from cal-type-quantity-line
+               end-if
+           end-perform.
+
+           move spaces                 to output-line.
+           perform varying ws-pt-idx from 1 by 1
+                   until ws-pt-idx > 5
+               move pt-code (ws-pt-idx) to op-per-type-code
+               move pt-pct (ws-pt-idx)  to op-percent-type
+               if ws-pt-idx = 1
+                   write output-line   from cal-per-type-line
+                       after advancing 2 lines
+               else
+                   write output-line   from cal-per-type-line
+               end-if
+           end-perform.
+
+           move spaces                 to output-line.
+           write output-line           from min-store-amount
                after advancing 2 lines.
+           write output-line           from max-store-amount.
+
+           if ws-unmatched-store-count > 0
+               move ws-unmatched-store-count
+                                          to op-unmatched-store-count
+               write output-line          from unmatched-store-line
+                   after advancing 1 line
+           end-if.
+
+       900-write-audit-record.
+           open extend audit-log.
+           if ws-audit-status = "35"
+               open output audit-log
+               close audit-log
+               open extend audit-log
+           end-if.
+           move "TypeRProcessing"       to au-program-name.
+           move ws-date                 to au-run-date.
+           move ws-time                 to au-run-time.
+           move ws-r-record             to au-input-count.
+           move ws-r-record             to au-output-count.
+           move return-code             to au-return-code.
+           write audit-rec.
+           close audit-log.
 
        end program TypeRProcessing.
